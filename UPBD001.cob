@@ -1,394 +1,1037 @@
-000010****************************************************************
-000020*    システム名    ： 新聞競馬新聞実績
-000030*    プログラム名  ： 即売ファイル作成処理
-000040*    プログラムＩＤ： UPBD001
-000050*    作  成  者    ： T.HARUYAMA
+000010****************************************************************
+000020*    システム名    ： 新聞競馬新聞実績
+000030*    プログラム名  ： 即売ファイル作成処理
+000040*    プログラムＩＤ： UPBD001
+000050*    作  成  者    ： T.HARUYAMA
 000060*    作  成  日    ： 2003年12月 1日
 000070*    修  正  日    ： 2004年01月27日
-000080****************************************************************
-000090 IDENTIFICATION                    DIVISION.
-000100 PROGRAM-ID.                       UPBD001.
-000110 AUTHOR.                           T.HARUYAMA.
-000120*
-000130 ENVIRONMENT                       DIVISION.
-000140 CONFIGURATION                     SECTION.
-000150 SOURCE-COMPUTER.                  SUN.
-000160 OBJECT-COMPUTER.                  SUN.
-000170 SPECIAL-NAMES.
-000180     ENVIRONMENT-NAME          IS  ORA-NAME
-000190     ENVIRONMENT-VALUE         IS  ORA-VALUE
-000200     CONSOLE                   IS  CONS
-000210     ARGUMENT-NUMBER           IS  BANGO
-000220     ARGUMENT-VALUE            IS  ATAI.
-000230*----*---*---*---*---*---------*---*---*---*---*---*---*---*---*
-000240 INPUT-OUTPUT                      SECTION.
-000250 FILE-CONTROL.
-000260*------------ファイル   （入力）-------------------------------*
-000270     SELECT  UEU721I      ASSIGN     TO  UEU721I
-000280                      STATUS     IS  FILE-STATUS.
-000290*------------ファイル   （出力）-------------------------------*
-000300     SELECT  UPT701O      ASSIGN
-000310                                TO  UPT701O
-000320             ACCESS  MODE       IS  SEQUENTIAL
-000330             FILE    STATUS     FILE-STATUS.
-000340*
-000350 DATA                              DIVISION.
-000360 FILE                              SECTION.
-000370*
-000380****************************************************************
-000390*            ファイル   （入力）
-000400****************************************************************
-000410 FD  UEU721I        LABEL  RECORD STANDARD.
-000420 01  UEU721I-REC.
-000430     COPY   UEU721C.
-000440*
-000450****************************************************************
-000460*            ファイル   （出力）
-000470****************************************************************
-000480 FD  UPT701O         LABEL  RECORD STANDARD.
-000490 01  UPT701O-REC.
-000500     COPY   UPT701C.
-000510*
-000520 WORKING-STORAGE                   SECTION.
-000530*---------------< WORK-AREA定義 >-----------------------------*
-000540 01  SW-AREA.
-000550     03  END-SW                        PIC X(02) VALUE ZERO.
-000560 01  WK-DATE.
-000570     03  WK-Y                          PIC  9(2).
-000580     03  WK-M                          PIC  9(2).
-000590     03  WK-D                          PIC  9(2).
-000600 01  WK-YYYYMMDD.
-000610     03  WK-YYYY.
-000620       05  WK-20                       PIC  9(2).
-000630       05  WK-YY                       PIC  9(2).
-000640     03  WK-MM                         PIC  9(2).
-000650     03  WK-DD                         PIC  9(2).
-000660     03  WK-TIME.
-000670       05  WK-TIM                      PIC  9(2).
-000680       05  WK-MIN                      PIC  9(2).
-000690       05  WK-SEC                      PIC  9(2).
-000700*---------------< キーの定義 >--------------------------------*
-000710 01  KEY-AREA.
-000720     03  NEW-KEY.
-000730       05  NEW-KEY-TORIHIKI            PIC 9(06) VALUE ZERO.
-000740       05  NEW-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
-000750     03  OLD-KEY.
-000760       05  OLD-KEY-TORIHIKI            PIC 9(06) VALUE ZERO.
-000770       05  OLD-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
-000780*
-000790*---------------< ステータスの定義 >--------------------------*
-000800 01  STATUS-AREA.
-000810     03  FILE-STATUS                   PIC X(02) VALUE ZERO.
-000820*---------------< カウントの定義 >----------------------------*
-000830 01  UEU721-CNT-AREA.
-000840     03  CNT-IN                        PIC 9(09) VALUE ZERO.
-000850     03  CNT-OUT                       PIC 9(09) VALUE ZERO.
-000860*
-000870*---------------< メッセージ１の定義 >------------------------*
-000880 01  MSG-PGID                          PIC X(08) VALUE
-000890     "UPBD001".
-000900 01  MESSAGE-AREA1.
-000910     03  MESSAGE-START.
-000920       05  FILLER                      PIC X(12) VALUE
-000930     "++ UPBD001 ".
-000940       05  MESSAGE-START-YMD.
-000950         07  MESSAGE-START-YYYY        PIC 9(04).
-000960         07  FILLER                    PIC X(01) VALUE "/".
-000970         07  MESSAGE-START-MM          PIC 9(02).
-000980         07  FILLER                    PIC X(01) VALUE "/".
-000990         07  MESSAGE-START-DD          PIC 9(02).
-001000         07  FILLER                    PIC X(01) VALUE " ".
-001010         07  MESSAGE-START-TIM         PIC 9(02).
-001020         07  FILLER                    PIC X(01) VALUE ":".
-001030         07  MESSAGE-START-MIN         PIC 9(02).
-001040         07  FILLER                    PIC X(01) VALUE ":".
-001050         07  MESSAGE-START-SEC         PIC 9(02).
-001060         07  FILLER                    PIC X(01) VALUE " ".
-001070       05  FILLER                      PIC X(08) VALUE
-001080     "*START* ".
-001090     03  MESSAGE-END.
-001100       05  FILLER                      PIC X(12) VALUE
-001110     "++ UPBD001 ".
-001120       05  MESSAGE-END-YMD.
-001130         07  MESSAGE-END-YYYY          PIC 9(04).
-001140         07  FILLER                    PIC X(01) VALUE "/".
-001150         07  MESSAGE-END-MM            PIC 9(02).
-001160         07  FILLER                    PIC X(01) VALUE "/".
-001170         07  MESSAGE-END-DD            PIC 9(02).
-001180         07  FILLER                    PIC X(01) VALUE " ".
-001190         07  MESSAGE-END-TIM           PIC 9(02).
-001200         07  FILLER                    PIC X(01) VALUE ":".
-001210         07  MESSAGE-END-MIN           PIC 9(02).
-001220         07  FILLER                    PIC X(01) VALUE ":".
-001230         07  MESSAGE-END-SEC           PIC 9(02).
-001240         07  FILLER                    PIC X(01) VALUE " ".
-001250       05  FILLER                      PIC X(13) VALUE
-001260     "*NORMAL END* ".
-001270     03  MESSAGE-ABEND.
-001280       05  FILLER                      PIC X(12) VALUE
-001290     "++ UPBD001 ".
-001300       05  MESSAGE-ABEND-YMD.
-001310         07  MESSAGE-ABEND-YYYY        PIC 9(04).
-001320         07  FILLER                    PIC X(01) VALUE "/".
-001330         07  MESSAGE-ABEND-MM          PIC 9(02).
-001340         07  FILLER                    PIC X(01) VALUE "/".
-001350         07  MESSAGE-ABEND-DD          PIC 9(02).
-001360         07  FILLER                    PIC X(01) VALUE " ".
-001370         07  MESSAGE-ABEND-TIM         PIC 9(02).
-001380         07  FILLER                    PIC X(01) VALUE ":".
-001390         07  MESSAGE-ABEND-MIN         PIC 9(02).
-001400         07  FILLER                    PIC X(01) VALUE ":".
-001410         07  MESSAGE-ABEND-SEC         PIC 9(02).
-001420         07  FILLER                    PIC X(01) VALUE " ".
-001430       05  FILLER                      PIC X(15) VALUE
-001440     "*ABNORMAL END* ".
-001450     03  MESSAGE-0.
-001460       05  MSG0-PGID                   PIC X(08).
-001470       05  MSG0-NAME                   PIC X(41).
-001480*
-001490*---< メッセージ２の定義 >---*
-001500 01  MESSAGE-AREA2.
-001510     03  MSG-501I.
-001520       05  FILLER                      PIC  X(41) VALUE
-001530     "++ UPBD001  501I UEU721       IN COUNT = ".
-001540     03  MSG-701I.
-001550       05  FILLER                      PIC  X(41) VALUE
-001560     "++ UPBD001  701I UPT701      OUT COUNT = ".
-001570     03  MSG-501F.
-001580       05  FILLER                      PIC  X(41) VALUE
-001590     "++ UPBD001  501F UEU721  OPEN  ERROR ST= ".
-001600       05  MSG-501F-ST                 PIC  9(03).
-001610       05  FILLER                      PIC  X(01) VALUE " ".
-001620     03  MSG-503F.
-001630       05  FILLER                      PIC  X(41) VALUE
-001640     "++ UPBD001  503F UEU721  READ  ERROR ST= ".
-001650       05  MSG-503F-ST                 PIC  9(03).
-001660       05  FILLER                      PIC  X(01) VALUE " ".
-001670     03  MSG-701F.
-001680       05  FILLER                      PIC X(41)     VALUE
-001690     "++ UPBD001  701F OUTPUT  OPEN  ERROR ST= ".
-001700       05  MSG-701F-ST                 PIC  9(03).
-001710     03  MSG-703F.
-001720       05  FILLER                      PIC  X(41) VALUE
-001730     "++ UPBD001  703F OUTPUT  WRITE ERROR ST= ".
-001740       05  MSG-703F-ST                 PIC  9(03).
-001750*
-001760 PROCEDURE                         DIVISION.
-001770****************************************************************
-001780*    (0.0)   メイン              処理                          *
-001790****************************************************************
-001800 MAIN-RTN                          SECTION.
-001810*
-001820     PERFORM      INIT-RTN.
-001830*
-001840     PERFORM      PROC-RTN
-001850         UNTIL    END-SW           =   HIGH-VALUE.
-001860*
-001870     PERFORM      END-RTN.
-001880*
-001890     STOP         RUN.
-001900*
-001910 MAIN-EXT.
-001920     EXIT.
-001930****************************************************************
-001940*    (1.0)   イニシャル          処理                          *
-001950****************************************************************
-001960 INIT-RTN                          SECTION.
-001970     PERFORM      START-MSG-RTN.
-001980*
-001990     MOVE    99                    TO  RETURN-CODE.
-002000*
-002010*-----------< ファイル  （入力）ＯＰＥＮ  >--------------------*
-002020     OPEN INPUT UEU721I.
-002030     IF  FILE-STATUS               =   ZERO
-002040         CONTINUE
-002050     ELSE
-002060         MOVE    101               TO  RETURN-CODE
-002070         MOVE    FILE-STATUS       TO  MSG-501F-ST
-002080         DISPLAY MSG-501F RETURN-CODE UPON CONS
-002090         PERFORM ABEND-MSG-RTN
-002100         STOP    RUN
-002110     END-IF.
-002120*-----------< ファイル  （出力）ＯＰＥＮ  >--------------------*
-002130     OPEN OUTPUT UPT701O.
-002140     IF  FILE-STATUS               =   ZERO
-002150         CONTINUE
-002160     ELSE
-002170         MOVE    201               TO  RETURN-CODE
-002180         MOVE    FILE-STATUS       TO  MSG-701F-ST
-002190         DISPLAY MSG-701F RETURN-CODE UPON CONS
-002200         PERFORM ABEND-MSG-RTN
-002210         STOP    RUN
-002220     END-IF.
-002230*
-002240*-----------< 初期ロード >-------------------------------------*
-002250     PERFORM      READ-RTN.
-002260 INIT-EXT.
-002270     EXIT.
-002280****************************************************************
-002290*    (1.1)   READ-RTN
-002300****************************************************************
-002310 READ-RTN                          SECTION.
-002320     READ      UEU721I
-002330         AT    END
-002340         MOVE  HIGH-VALUE                TO  END-SW
-002350*
-002360         NOT AT END
-002370         IF    FILE-STATUS               =   ZERO
-002380               ADD   +1                  TO  CNT-IN
-002390               MOVE  UEU721-TOR-CD9      TO  NEW-KEY-TORIHIKI
-002400               MOVE  UEU721-MAKER-CD9    TO  NEW-KEY-SYUPPAN
-002410         ELSE
-002420               MOVE  103                 TO  RETURN-CODE
-002430               MOVE FILE-STATUS          TO  MSG-503F-ST
-002440               DISPLAY MSG-503F RETURN-CODE  UPON  CONS
-002450               PERFORM ABEND-MSG-RTN
-002460               STOP RUN
-002470         END-IF.
-002480 READ-EXT.
-002490     EXIT.
-002500****************************************************************
-002510*    (2.0)   PROC-RTN                                          *
-002520****************************************************************
-002530 PROC-RTN                          SECTION.
-002540*
-002550     IF( NEW-KEY-TORIHIKI = OLD-KEY-TORIHIKI ) THEN
-002560         IF( NEW-KEY-SYUPPAN = OLD-KEY-SYUPPAN ) THEN
-002570              CONTINUE
-002580         ELSE
-002590              PERFORM  EDIT-RTN
-002600              PERFORM  WRITE-RTN
-002610              MOVE     NEW-KEY-TORIHIKI TO  OLD-KEY-TORIHIKI
-002620              MOVE     NEW-KEY-SYUPPAN  TO  OLD-KEY-SYUPPAN
-002630         END-IF
-002640     ELSE
-002650         PERFORM  EDIT-RTN
-002660         PERFORM  WRITE-RTN
-002670         MOVE     NEW-KEY-TORIHIKI      TO  OLD-KEY-TORIHIKI
-002680         MOVE     NEW-KEY-SYUPPAN       TO  OLD-KEY-SYUPPAN
-002690     END-IF.
-002700*
-002710*-----------< READ処理 >-------------------------------------*
-002720     PERFORM  READ-RTN.
-002730*
-002740 PROC-EXT.
-002750     EXIT.
-002760****************************************************************
-002770*    (2.0.0)           編集      処理                          *
-002780****************************************************************
-002790 EDIT-RTN                          SECTION.
-002800     INITIALIZE  UPT701O-REC.
-002810****************************************************************
-002820*    ここは、入力ファイルから
-002830*    OUTPUT用ファイルへの編集を記述すること。
-002840****************************************************************
-002850     MOVE    UEU721-TOR-CD9
-002860         TO  UPT701-TORIHIKI-CD9.
-002870     MOVE    UEU721-MAKER-CD9
-002880         TO  UPT701-SYUPPAN-CD9.
-002890     MOVE    2
-002900         TO  UPT701-SYU-KBN9.
-002910     MOVE    X"0A"
-002920         TO  UPT701-KAI-CD.
-002930*
-002940 EDIT-EXT.
-002950     EXIT.
-002960****************************************************************
-002970*    (2.0.1)           出力      処理                          *
-002980****************************************************************
-002990 WRITE-RTN                         SECTION.
-003000*
-003010     WRITE UPT701O-REC.
-003020     IF    FILE-STATUS             =   ZERO
-003030           ADD  1                  TO  CNT-OUT
-003040     ELSE
-003050           MOVE 202                TO  RETURN-CODE
-003060           MOVE FILE-STATUS        TO  MSG-703F-ST
-003070           DISPLAY  MSG-703F       RETURN-CODE UPON CONS
-003080           PERFORM  ABEND-MSG-RTN
-003090           STOP RUN
-003100     END-IF.
-003110*
-003120 WRITE-EXT.
-003130     EXIT.
-003140****************************************************************
-003150*    (3.0)     ＳＴＡＲＴメッセージ処理                        *
-003160****************************************************************
-003170 START-MSG-RTN                     SECTION.
-003180     ACCEPT  WK-DATE               FROM   DATE.
-003190     ACCEPT  WK-TIME               FROM   TIME.
-003200     MOVE    WK-Y                  TO     WK-YY.
-003210     MOVE    WK-M                  TO     WK-MM.
-003220     MOVE    WK-D                  TO     WK-DD.
-003230     MOVE    20                    TO     WK-20.
-003240*
-003250     MOVE    WK-YYYY               TO     MESSAGE-START-YYYY.
-003260     MOVE    WK-MM                 TO     MESSAGE-START-MM.
-003270     MOVE    WK-DD                 TO     MESSAGE-START-DD.
-003280     MOVE    WK-TIM                TO     MESSAGE-START-TIM.
-003290     MOVE    WK-MIN                TO     MESSAGE-START-MIN.
-003300     MOVE    WK-SEC                TO     MESSAGE-START-SEC.
-003310*
-003320     DISPLAY  MESSAGE-START  UPON CONS.
-003330*
-003340 START-MSG-EXT.
-003350     EXIT.
-003360****************************************************************
-003370*    (4.0)     ＡＢＥＮＤメッセージ処理                        *
-003380****************************************************************
-003390 ABEND-MSG-RTN                     SECTION.
-003400     ACCEPT  WK-DATE               FROM   DATE.
-003410     ACCEPT  WK-TIME               FROM   TIME.
-003420     MOVE    WK-Y                  TO     WK-YY.
-003430     MOVE    WK-M                  TO     WK-MM.
-003440     MOVE    WK-D                  TO     WK-DD.
-003450     MOVE    20                    TO     WK-20.
-003460*
-003470     MOVE    WK-YYYY               TO     MESSAGE-ABEND-YYYY.
-003480     MOVE    WK-MM                 TO     MESSAGE-ABEND-MM.
-003490     MOVE    WK-DD                 TO     MESSAGE-ABEND-DD.
-003500     MOVE    WK-TIM                TO     MESSAGE-ABEND-TIM.
-003510     MOVE    WK-MIN                TO     MESSAGE-ABEND-MIN.
-003520     MOVE    WK-SEC                TO     MESSAGE-ABEND-SEC.
-003530*
-003540     DISPLAY  MESSAGE-ABEND  UPON CONS.
-003550*
-003560 ABEND-MSG-EXT.
-003570     EXIT.
-003580****************************************************************
-003590*    (5.0)     ＥＮＤメッセージ処理                            *
-003600****************************************************************
-003610 END-MSG-RTN                     SECTION.
-003620     ACCEPT  WK-DATE               FROM   DATE.
-003630     ACCEPT  WK-TIME               FROM   TIME.
-003640     MOVE    WK-Y                  TO     WK-YY.
-003650     MOVE    WK-M                  TO     WK-MM.
-003660     MOVE    WK-D                  TO     WK-DD.
-003670     MOVE    20                    TO     WK-20.
-003680*
-003690     MOVE    WK-YYYY               TO     MESSAGE-END-YYYY.
-003700     MOVE    WK-MM                 TO     MESSAGE-END-MM.
-003710     MOVE    WK-DD                 TO     MESSAGE-END-DD.
-003720     MOVE    WK-TIM                TO     MESSAGE-END-TIM.
-003730     MOVE    WK-MIN                TO     MESSAGE-END-MIN.
-003740     MOVE    WK-SEC                TO     MESSAGE-END-SEC.
-003750*
-003760     DISPLAY  MESSAGE-END  UPON CONS.
-003770*
-003780 END-MSG-EXT.
-003790     EXIT.
-003800****************************************************************
-003810*    (6.0)              エンド 処理                            *
-003820****************************************************************
-003830 END-RTN                           SECTION.
-003840*
-003850     CLOSE     UEU721I.
-003860     CLOSE     UPT701O.
-003870     MOVE      ZERO                TO  RETURN-CODE.
-003880*---------< 入力件数表示 >-------------------------------------*
-003890     DISPLAY MSG-501I  CNT-IN  UPON CONS.
-003900     DISPLAY MSG-701I  CNT-OUT UPON CONS.
-003910     PERFORM END-MSG-RTN.
-003920*
-003930 END-EXT.
-003940     EXIT.
+000080****************************************************************
+000090 IDENTIFICATION                    DIVISION.
+000100 PROGRAM-ID.                       UPBD001.
+000110 AUTHOR.                           T.HARUYAMA.
+000120*
+000130 ENVIRONMENT                       DIVISION.
+000140 CONFIGURATION                     SECTION.
+000150 SOURCE-COMPUTER.                  SUN.
+000160 OBJECT-COMPUTER.                  SUN.
+000170 SPECIAL-NAMES.
+000180     ENVIRONMENT-NAME          IS  ORA-NAME
+000190     ENVIRONMENT-VALUE         IS  ORA-VALUE
+000200     CONSOLE                   IS  CONS
+000210     ARGUMENT-NUMBER           IS  BANGO
+000220     ARGUMENT-VALUE            IS  ATAI.
+000230*----*---*---*---*---*---------*---*---*---*---*---*---*---*---*
+000240 INPUT-OUTPUT                      SECTION.
+000250 FILE-CONTROL.
+000260*------------ファイル   （入力）-------------------------------*
+000270     SELECT  UEU721I      ASSIGN     TO  UEU721I-DSN
+000280                      STATUS     IS  FILE-STATUS.
+000290*------------ファイル   （ソート作業）-----------------------------*
+000300     SELECT  SORT-FILE    ASSIGN     TO  SORTWK1.
+000310*------------ファイル   （入力・整列済み）-------------------------*
+000320     SELECT  UEU721W      ASSIGN
+000330                                TO  UEU721W
+000340             ACCESS  MODE       IS  SEQUENTIAL
+000350             FILE    STATUS     FILE-STATUS.
+000360*------------ファイル   （種別区分マスタ）---------------------*
+000370     SELECT  UPT710I ASSIGN     TO  UPT710I
+000380            ORGANIZATION       IS  INDEXED
+000390            ACCESS  MODE       IS  RANDOM
+000400            RECORD  KEY        IS  UPT710-SYUPPAN-CD9
+000410            FILE    STATUS     IS  FILE-STATUS.
+000420*------------ファイル   （出力）-------------------------------*
+000430     SELECT  UPT701O      ASSIGN
+000440                                TO  UPT701O
+000450             ORGANIZATION       IS  INDEXED
+000460             ACCESS  MODE       IS  SEQUENTIAL
+000470             RECORD  KEY        IS  UPT701-KEY
+000480             FILE    STATUS     FILE-STATUS.
+000490*------------ファイル   （不正キーエラー）---------------------*
+000500     SELECT  UPT701E      ASSIGN
+000510                                TO  UPT701E
+000520             ACCESS  MODE       IS  SEQUENTIAL
+000530             FILE    STATUS     FILE-STATUS.
+000540*------------ファイル   （チェックポイント）-------------------*
+000550     SELECT  UPT701K      ASSIGN
+000560                                TO  UPT701K
+000570             ACCESS  MODE       IS  SEQUENTIAL
+000580             FILE    STATUS     FILE-STATUS.
+000590*------------ファイル   （集計サマリ）---------------------------*
+000600     SELECT  UPT701S      ASSIGN
+000610                                TO  UPT701S
+000620             ACCESS  MODE       IS  SEQUENTIAL
+000630             FILE    STATUS     FILE-STATUS.
+000640*
+000650 DATA                              DIVISION.
+000660 FILE                              SECTION.
+000670*
+000680****************************************************************
+000690*            ファイル   （入力）
+000700****************************************************************
+000710 FD  UEU721I        LABEL  RECORD STANDARD.
+000720 01  UEU721I-REC             PIC X(80).
+000730 01  UEU721I-KEY-REC   REDEFINES  UEU721I-REC.
+000740     05  UEU721I-TOR-CD9          PIC 9(06).
+000750     05  UEU721I-MAKER-CD9        PIC 9(06).
+000760     05  UEU721I-BODY             PIC X(68).
+000770*
+000780****************************************************************
+000790*            ファイル   （ソート作業）
+000800****************************************************************
+000810 SD  SORT-FILE.
+000820 01  SORT-REC.
+000830     05  SORT-ORG-SEQ             PIC 9(09).
+000840     05  SORT-TOR-CD9             PIC 9(06).
+000850     05  SORT-MAKER-CD9           PIC 9(06).
+000860     05  SORT-BODY                PIC X(68).
+000870*
+000880****************************************************************
+000890*            ファイル   （入力・整列済み）
+000900****************************************************************
+000910 FD  UEU721W        LABEL  RECORD STANDARD.
+000920 01  UEU721W-REC.
+000930     05  UEU721W-ORG-SEQ          PIC 9(09).
+000940     COPY   UEU721C.
+000950*
+000960****************************************************************
+000970*            ファイル   （種別区分マスタ）
+000980****************************************************************
+000990 FD  UPT710I        LABEL  RECORD STANDARD.
+001000 01  UPT710I-REC.
+001010     COPY   UPT710C.
+001020*
+001030****************************************************************
+001040*            ファイル   （出力）
+001050****************************************************************
+001060 FD  UPT701O         LABEL  RECORD STANDARD.
+001070 01  UPT701O-REC.
+001080     COPY   UPT701C.
+001090*
+001100****************************************************************
+001110*            ファイル   （不正キーエラー）
+001120****************************************************************
+001130 FD  UPT701E         LABEL  RECORD STANDARD.
+001140 01  UPT701E-REC.
+001150     COPY   UPT701EC.
+001160*
+001170****************************************************************
+001180*            ファイル   （チェックポイント）
+001190****************************************************************
+001200 FD  UPT701K         LABEL  RECORD STANDARD.
+001210 01  UPT701K-REC.
+001220     COPY   UPT701KC.
+001230*
+001240****************************************************************
+001250*            ファイル   （集計サマリ）
+001260****************************************************************
+001270 FD  UPT701S         LABEL  RECORD STANDARD.
+001280 01  UPT701S-REC.
+001290     COPY   UPT701SC.
+001300*
+001310 WORKING-STORAGE                   SECTION.
+001320*---------------< WORK-AREA定義 >-----------------------------*
+001330 01  SW-AREA.
+001340     03  END-SW                        PIC X(02) VALUE ZERO.
+001350     03  KEY-CHECK-SW                  PIC X(01) VALUE "0".
+001360         88  KEY-CHECK-NG              VALUE "1".
+001370     03  RESTART-SW                    PIC X(01) VALUE "0".
+001380         88  RESTART-REQUESTED         VALUE "1".
+001390     03  FIRST-REC-SW                  PIC X(01) VALUE "1".
+001400         88  FIRST-REC                 VALUE "1".
+001410     03  SORT-IN-END-SW                PIC X(02) VALUE ZERO.
+001420 01  WK-DATE.
+001430     03  WK-Y                          PIC  9(2).
+001440     03  WK-M                          PIC  9(2).
+001450     03  WK-D                          PIC  9(2).
+001460 01  WK-YYYYMMDD.
+001470     03  WK-YYYY.
+001480       05  WK-20                       PIC  9(2).
+001490       05  WK-YY                       PIC  9(2).
+001500     03  WK-MM                         PIC  9(2).
+001510     03  WK-DD                         PIC  9(2).
+001520     03  WK-TIME.
+001530       05  WK-TIM                      PIC  9(2).
+001540       05  WK-MIN                      PIC  9(2).
+001550       05  WK-SEC                      PIC  9(2).
+001560*---------------< キーの定義 >--------------------------------*
+001570 01  KEY-AREA.
+001580     03  NEW-KEY.
+001590       05  NEW-KEY-TORIHIKI            PIC 9(06) VALUE ZERO.
+001600       05  NEW-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
+001610     03  OLD-KEY.
+001620       05  OLD-KEY-TORIHIKI            PIC 9(06) VALUE ZERO.
+001630       05  OLD-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
+001640*
+001650*---------------< ステータスの定義 >--------------------------*
+001660 01  STATUS-AREA.
+001670     03  FILE-STATUS                   PIC X(02) VALUE ZERO.
+001680*---------------< カウントの定義 >----------------------------*
+001690 01  UEU721-CNT-AREA.
+001700     03  CNT-IN                        PIC 9(09) VALUE ZERO.
+001710     03  CNT-OUT                       PIC 9(09) VALUE ZERO.
+001720     03  CNT-REJ                       PIC 9(09) VALUE ZERO.
+001730     03  SORT-ORG-SEQ-CNT              PIC 9(09) VALUE ZERO.
+001740*---------------< 集計サマリの定義 >--------------------------*
+001750 01  SUMMARY-CNT-AREA.
+001760     03  GRP-CNT                       PIC 9(09) VALUE ZERO.
+001770     03  DEALER-CNT                    PIC 9(09) VALUE ZERO.
+001780*---------------< 起動パラメタの定義 >------------------------*
+001790 01  ARG-AREA.
+001800     03  ARG-CNT                       PIC 9(02) VALUE ZERO.
+001810*---------------< チェックポイントの定義 >--------------------*
+001820 01  CKPT-AREA.
+001830     03  CKPT-INTERVAL                 PIC 9(05) VALUE 1000.
+001840     03  CKPT-DIV                      PIC 9(09) VALUE ZERO.
+001850     03  CKPT-REM                      PIC 9(09) VALUE ZERO.
+001860     03  CKPT-DUE-SW                   PIC X(01) VALUE "0".
+001870         88  CKPT-DUE                  VALUE "1".
+001880     03  CKPT-END-SW                   PIC X(02) VALUE ZERO.
+001890     03  CKPT-FOUND-SW                 PIC X(01) VALUE "0".
+001900         88  CKPT-FOUND                VALUE "1".
+001910*---------------< 件数ＤＢ連携（環境変数）の定義 >--------------*
+001920 01  ORA-STAGE-AREA.
+001930     03  ORA-ENV-NAME                  PIC X(20).
+001940     03  ORA-ENV-VALUE                 PIC X(09).
+001950*
+001960*---------------< メッセージ１の定義 >------------------------*
+001970 01  MSG-PGID                          PIC X(08) VALUE
+001980     "UPBD001".
+001990 01  MESSAGE-AREA1.
+002000     03  MESSAGE-START.
+002010       05  FILLER                      PIC X(12) VALUE
+002020     "++ UPBD001 ".
+002030       05  MESSAGE-START-YMD.
+002040         07  MESSAGE-START-YYYY        PIC 9(04).
+002050         07  FILLER                    PIC X(01) VALUE "/".
+002060         07  MESSAGE-START-MM          PIC 9(02).
+002070         07  FILLER                    PIC X(01) VALUE "/".
+002080         07  MESSAGE-START-DD          PIC 9(02).
+002090         07  FILLER                    PIC X(01) VALUE " ".
+002100         07  MESSAGE-START-TIM         PIC 9(02).
+002110         07  FILLER                    PIC X(01) VALUE ":".
+002120         07  MESSAGE-START-MIN         PIC 9(02).
+002130         07  FILLER                    PIC X(01) VALUE ":".
+002140         07  MESSAGE-START-SEC         PIC 9(02).
+002150         07  FILLER                    PIC X(01) VALUE " ".
+002160       05  FILLER                      PIC X(08) VALUE
+002170     "*START* ".
+002180     03  MESSAGE-END.
+002190       05  FILLER                      PIC X(12) VALUE
+002200     "++ UPBD001 ".
+002210       05  MESSAGE-END-YMD.
+002220         07  MESSAGE-END-YYYY          PIC 9(04).
+002230         07  FILLER                    PIC X(01) VALUE "/".
+002240         07  MESSAGE-END-MM            PIC 9(02).
+002250         07  FILLER                    PIC X(01) VALUE "/".
+002260         07  MESSAGE-END-DD            PIC 9(02).
+002270         07  FILLER                    PIC X(01) VALUE " ".
+002280         07  MESSAGE-END-TIM           PIC 9(02).
+002290         07  FILLER                    PIC X(01) VALUE ":".
+002300         07  MESSAGE-END-MIN           PIC 9(02).
+002310         07  FILLER                    PIC X(01) VALUE ":".
+002320         07  MESSAGE-END-SEC           PIC 9(02).
+002330         07  FILLER                    PIC X(01) VALUE " ".
+002340       05  FILLER                      PIC X(13) VALUE
+002350     "*NORMAL END* ".
+002360     03  MESSAGE-ABEND.
+002370       05  FILLER                      PIC X(12) VALUE
+002380     "++ UPBD001 ".
+002390       05  MESSAGE-ABEND-YMD.
+002400         07  MESSAGE-ABEND-YYYY        PIC 9(04).
+002410         07  FILLER                    PIC X(01) VALUE "/".
+002420         07  MESSAGE-ABEND-MM          PIC 9(02).
+002430         07  FILLER                    PIC X(01) VALUE "/".
+002440         07  MESSAGE-ABEND-DD          PIC 9(02).
+002450         07  FILLER                    PIC X(01) VALUE " ".
+002460         07  MESSAGE-ABEND-TIM         PIC 9(02).
+002470         07  FILLER                    PIC X(01) VALUE ":".
+002480         07  MESSAGE-ABEND-MIN         PIC 9(02).
+002490         07  FILLER                    PIC X(01) VALUE ":".
+002500         07  MESSAGE-ABEND-SEC         PIC 9(02).
+002510         07  FILLER                    PIC X(01) VALUE " ".
+002520       05  FILLER                      PIC X(15) VALUE
+002530     "*ABNORMAL END* ".
+002540     03  MESSAGE-0.
+002550       05  MSG0-PGID                   PIC X(08).
+002560       05  MSG0-NAME                   PIC X(41).
+002570*
+002580*---< メッセージ２の定義 >---*
+002590 01  MESSAGE-AREA2.
+002600     03  MSG-501I.
+002610       05  FILLER                      PIC  X(41) VALUE
+002620     "++ UPBD001  501I UEU721       IN COUNT = ".
+002630     03  MSG-701I.
+002640       05  FILLER                      PIC  X(41) VALUE
+002650     "++ UPBD001  701I UPT701      OUT COUNT = ".
+002660     03  MSG-705I.
+002670       05  FILLER                      PIC  X(41) VALUE
+002680     "++ UPBD001  705I UPT701E     REJ COUNT = ".
+002690     03  MSG-501F.
+002700       05  FILLER                      PIC  X(41) VALUE
+002710     "++ UPBD001  501F UEU721  OPEN  ERROR ST= ".
+002720       05  MSG-501F-ST                 PIC  9(03).
+002730       05  FILLER                      PIC  X(01) VALUE " ".
+002740     03  MSG-503F.
+002750       05  FILLER                      PIC  X(41) VALUE
+002760     "++ UPBD001  503F UEU721  READ  ERROR ST= ".
+002770       05  MSG-503F-ST                 PIC  9(03).
+002780       05  FILLER                      PIC  X(01) VALUE " ".
+002790     03  MSG-701F.
+002800       05  FILLER                      PIC X(41)     VALUE
+002810     "++ UPBD001  701F OUTPUT  OPEN  ERROR ST= ".
+002820       05  MSG-701F-ST                 PIC  9(03).
+002830     03  MSG-703F.
+002840       05  FILLER                      PIC  X(41) VALUE
+002850     "++ UPBD001  703F OUTPUT  WRITE ERROR ST= ".
+002860       05  MSG-703F-ST                 PIC  9(03).
+002870     03  MSG-705F.
+002880       05  FILLER                      PIC  X(41) VALUE
+002890     "++ UPBD001  705F REJECT  OPEN  ERROR ST= ".
+002900       05  MSG-705F-ST                 PIC  9(03).
+002910     03  MSG-707F.
+002920       05  FILLER                      PIC  X(41) VALUE
+002930     "++ UPBD001  707F REJECT  WRITE ERROR ST= ".
+002940       05  MSG-707F-ST                 PIC  9(03).
+002950     03  MSG-709I.
+002960       05  FILLER                      PIC  X(41) VALUE
+002970     "++ UPBD001  709I CKPT      RESTART CNT = ".
+002980     03  MSG-709F.
+002990       05  FILLER                      PIC  X(41) VALUE
+003000     "++ UPBD001  709F CKPT    OPEN  ERROR ST= ".
+003010       05  MSG-709F-ST                 PIC  9(03).
+003020     03  MSG-711F.
+003030       05  FILLER                      PIC  X(41) VALUE
+003040     "++ UPBD001  711F CKPT    WRITE ERROR ST= ".
+003050       05  MSG-711F-ST                 PIC  9(03).
+003060     03  MSG-713F.
+003070       05  FILLER                      PIC  X(41) VALUE
+003080     "++ UPBD001  713F CKPT   RESTART NOT FOUND".
+003090     03  MSG-715F.
+003100       05  FILLER                      PIC  X(41) VALUE
+003110     "++ UPBD001  715F SUMARY  OPEN  ERROR ST= ".
+003120       05  MSG-715F-ST                 PIC  9(03).
+003130     03  MSG-717F.
+003140       05  FILLER                      PIC  X(41) VALUE
+003150     "++ UPBD001  717F SUMARY  WRITE ERROR ST= ".
+003160       05  MSG-717F-ST                 PIC  9(03).
+003170     03  MSG-519F.
+003180       05  FILLER                      PIC  X(41) VALUE
+003190     "++ UPBD001  519F UEU721  SORT  ERROR RC= ".
+003200       05  MSG-519F-ST                 PIC  9(03).
+003210     03  MSG-521F.
+003220       05  FILLER                      PIC  X(41) VALUE
+003230     "++ UPBD001  521F UPT710  OPEN  ERROR ST= ".
+003240       05  MSG-521F-ST                 PIC  9(03).
+003250     03  MSG-523F.
+003260       05  FILLER                      PIC  X(41) VALUE
+003270     "++ UPBD001  523F UPT710 SYU-KBN NOT FOUND".
+003280       05  FILLER                      PIC  X(01) VALUE " ".
+003290       05  MSG-523F-CD                 PIC  9(06).
+003300     03  MSG-719F.
+003310       05  FILLER                      PIC  X(41) VALUE
+003320     "++ UPBD001  719F UPT701  START ERROR ST= ".
+003330       05  MSG-719F-ST                 PIC  9(03).
+003340     03  MSG-721F.
+003350       05  FILLER                      PIC  X(41) VALUE
+003360     "++ UPBD001  721F DATE=  ARGUMENT INVALID ".
+003370*---------------< 起動パラメタ（詳細）の定義 >--------------------*
+003380 01  ARG-DETAIL-AREA.
+003390     03  ARG-IDX                       PIC 9(02) VALUE ZERO.
+003400     03  ARG-VALUE                     PIC X(20) VALUE SPACES.
+003410     03  ARG-DATE-SW                   PIC X(01) VALUE "0".
+003420         88  ARG-DATE-SUPPLIED         VALUE "1".
+003430     03  ARG-YYYYMMDD.
+003440         05  ARG-YYYY                  PIC 9(04).
+003450         05  ARG-MM                    PIC 9(02).
+003460         05  ARG-DD                    PIC 9(02).
+003470*---------------< 入力ファイル指定の定義 >--------------------*
+003480 01  ASSIGN-AREA.
+003490     03  UEU721I-DSN                   PIC X(08) VALUE "UEU721I".
+003500*
+003510 PROCEDURE                         DIVISION.
+003520****************************************************************
+003530*    (0.0)   メイン              処理                          *
+003540****************************************************************
+003550 MAIN-RTN                          SECTION.
+003560*
+003570     PERFORM      INIT-RTN.
+003580*
+003590     PERFORM      PROC-RTN
+003600         UNTIL    END-SW           =   HIGH-VALUE.
+003610*
+003620     PERFORM      END-RTN.
+003630*
+003640     STOP         RUN.
+003650*
+003660 MAIN-EXT.
+003670     EXIT.
+003680****************************************************************
+003690*    (1.0)   イニシャル          処理                          *
+003700****************************************************************
+003710 INIT-RTN                          SECTION.
+003720     PERFORM      START-MSG-RTN.
+003730*
+003740     MOVE    99                    TO  RETURN-CODE.
+003750*
+003760     PERFORM      ARG-RTN.
+003770*-----------< ファイル  （入力）整列  >--------------------------*
+003780     SORT     SORT-FILE
+003790         ON   ASCENDING  KEY   SORT-TOR-CD9
+003800                               SORT-MAKER-CD9
+003810         INPUT PROCEDURE  IS  SORT-INPUT-RTN
+003820         GIVING   UEU721W.
+003830     IF  SORT-RETURN               =   ZERO
+003840         CONTINUE
+003850     ELSE
+003860         MOVE    100               TO  RETURN-CODE
+003870         MOVE    SORT-RETURN       TO  MSG-519F-ST
+003880         DISPLAY MSG-519F RETURN-CODE UPON CONS
+003890         PERFORM ABEND-MSG-RTN
+003900         STOP    RUN
+003910     END-IF.
+003920*-----------< ファイル  （入力）ＯＰＥＮ  >--------------------*
+003930     OPEN INPUT UEU721W.
+003940     IF  FILE-STATUS               =   ZERO
+003950         CONTINUE
+003960     ELSE
+003970         MOVE    101               TO  RETURN-CODE
+003980         MOVE    FILE-STATUS       TO  MSG-501F-ST
+003990         DISPLAY MSG-501F RETURN-CODE UPON CONS
+004000         PERFORM ABEND-MSG-RTN
+004010         STOP    RUN
+004020     END-IF.
+004030*-----------< ファイル  （出力）ＯＰＥＮ  >--------------------*
+004040     IF  RESTART-REQUESTED
+004050         OPEN    I-O       UPT701O
+004060     ELSE
+004070         OPEN    OUTPUT    UPT701O
+004080     END-IF.
+004090     IF  FILE-STATUS               =   ZERO
+004100         CONTINUE
+004110     ELSE
+004120         MOVE    201               TO  RETURN-CODE
+004130         MOVE    FILE-STATUS       TO  MSG-701F-ST
+004140         DISPLAY MSG-701F RETURN-CODE UPON CONS
+004150         PERFORM ABEND-MSG-RTN
+004160         STOP    RUN
+004170     END-IF.
+004180*-----------< ファイル  （不正キー）ＯＰＥＮ  >------------------*
+004190     IF  RESTART-REQUESTED
+004200         OPEN    EXTEND    UPT701E
+004210     ELSE
+004220         OPEN    OUTPUT    UPT701E
+004230     END-IF.
+004240     IF  FILE-STATUS               =   ZERO
+004250         CONTINUE
+004260     ELSE
+004270         MOVE    203               TO  RETURN-CODE
+004280         MOVE    FILE-STATUS       TO  MSG-705F-ST
+004290         DISPLAY MSG-705F RETURN-CODE UPON CONS
+004300         PERFORM ABEND-MSG-RTN
+004310         STOP    RUN
+004320     END-IF.
+004330*-----------< ファイル  （種別区分マスタ）ＯＰＥＮ  >------------*
+004340     OPEN INPUT UPT710I.
+004350     IF  FILE-STATUS               =   ZERO
+004360         CONTINUE
+004370     ELSE
+004380         MOVE    217               TO  RETURN-CODE
+004390         MOVE    FILE-STATUS       TO  MSG-521F-ST
+004400         DISPLAY MSG-521F RETURN-CODE UPON CONS
+004410         PERFORM ABEND-MSG-RTN
+004420         STOP    RUN
+004430     END-IF.
+004440*-----------< ファイル  （チェックポイント）ＯＰＥＮ  >--------*
+004450     IF  RESTART-REQUESTED
+004460         PERFORM CKPT-RESTORE-RTN
+004470     ELSE
+004480         OPEN    OUTPUT    UPT701K
+004490         IF  FILE-STATUS           =   ZERO
+004500             CONTINUE
+004510         ELSE
+004520             MOVE    209           TO  RETURN-CODE
+004530             MOVE    FILE-STATUS   TO  MSG-709F-ST
+004540             DISPLAY MSG-709F  RETURN-CODE UPON CONS
+004550             PERFORM ABEND-MSG-RTN
+004560             STOP    RUN
+004570         END-IF
+004580     END-IF.
+004590*-----------< ファイル  （集計サマリ）ＯＰＥＮ  >--------------*
+004600     IF  RESTART-REQUESTED
+004610         OPEN    EXTEND    UPT701S
+004620     ELSE
+004630         OPEN    OUTPUT    UPT701S
+004640     END-IF.
+004650     IF  FILE-STATUS               =   ZERO
+004660         CONTINUE
+004670     ELSE
+004680         MOVE    213               TO  RETURN-CODE
+004690         MOVE    FILE-STATUS       TO  MSG-715F-ST
+004700         DISPLAY MSG-715F  RETURN-CODE UPON CONS
+004710         PERFORM ABEND-MSG-RTN
+004720         STOP    RUN
+004730     END-IF.
+004740*-----------< 初期ロード >-------------------------------------*
+004750     PERFORM      READ-RTN
+004751         WITH TEST AFTER  UNTIL  NOT  KEY-CHECK-NG.
+004760 INIT-EXT.
+004770     EXIT.
+004780****************************************************************
+004790*    (1.1)   READ-RTN
+004800****************************************************************
+004810 READ-RTN                          SECTION.
+004820     READ      UEU721W
+004830         AT    END
+004840         MOVE  HIGH-VALUE                TO  END-SW
+004845         MOVE  "0"                       TO  KEY-CHECK-SW
+004850*
+004860         NOT AT END
+004870         IF    FILE-STATUS               =   ZERO
+004880               ADD   +1                  TO  CNT-IN
+004890               MOVE  UEU721-TOR-CD9      TO  NEW-KEY-TORIHIKI
+004900               MOVE  UEU721-MAKER-CD9    TO  NEW-KEY-SYUPPAN
+004910               PERFORM  KEY-CHECK-RTN
+004920               IF  KEY-CHECK-NG
+004930                   PERFORM  REJECT-RTN
+004940                   PERFORM  CKPT-DUE-CHECK-RTN
+004950                   IF  CKPT-DUE
+004960                       PERFORM  CHECKPOINT-RTN
+004970                   END-IF
+004990               END-IF
+005000         ELSE
+005010               MOVE  103                 TO  RETURN-CODE
+005020               MOVE FILE-STATUS          TO  MSG-503F-ST
+005030               DISPLAY MSG-503F RETURN-CODE  UPON  CONS
+005040               PERFORM ABEND-MSG-RTN
+005050               STOP RUN
+005060         END-IF.
+005070 READ-EXT.
+005080     EXIT.
+005090****************************************************************
+005100*    (1.2)   KEY-CHECK-RTN　（不正キーチェック）
+005110****************************************************************
+005120 KEY-CHECK-RTN                     SECTION.
+005130     MOVE    "0"                   TO  KEY-CHECK-SW.
+005140     IF ( NEW-KEY-TORIHIKI  =  ZERO )  OR
+005150        ( NEW-KEY-TORIHIKI  =  SPACES )  OR
+005160        ( NEW-KEY-SYUPPAN   =  ZERO )  OR
+005170        ( NEW-KEY-SYUPPAN   =  SPACES )
+005180         MOVE   "1"                TO  KEY-CHECK-SW
+005190     END-IF.
+005200 KEY-CHECK-EXT.
+005210     EXIT.
+005220****************************************************************
+005230*    (1.3)   REJECT-RTN　（不正キー出力）
+005240****************************************************************
+005250 REJECT-RTN                        SECTION.
+005260     INITIALIZE  UPT701E-REC.
+005270     MOVE    NEW-KEY-TORIHIKI      TO  UPT701E-TORIHIKI-CD9.
+005280     MOVE    NEW-KEY-SYUPPAN       TO  UPT701E-SYUPPAN-CD9.
+005290     MOVE    UEU721W-ORG-SEQ       TO  UPT701E-CNT-IN.
+005300     WRITE   UPT701E-REC.
+005310     IF    FILE-STATUS             =   ZERO
+005320           ADD  1                  TO  CNT-REJ
+005330     ELSE
+005340           MOVE 204                TO  RETURN-CODE
+005350           MOVE FILE-STATUS        TO  MSG-707F-ST
+005360           DISPLAY  MSG-707F       RETURN-CODE UPON CONS
+005370           PERFORM  ABEND-MSG-RTN
+005380           STOP RUN
+005390     END-IF.
+005400 REJECT-EXT.
+005410     EXIT.
+005420****************************************************************
+005430*    (1.3.1) SORT-INPUT-RTN　（整列前読込・連番付与）
+005440****************************************************************
+005450 SORT-INPUT-RTN                     SECTION.
+005460     OPEN     INPUT   UEU721I.
+005470     MOVE     ZERO                  TO  SORT-ORG-SEQ-CNT.
+005480     MOVE     ZERO                  TO  SORT-IN-END-SW.
+005490     PERFORM  SORT-INPUT-READ-RTN
+005500         UNTIL SORT-IN-END-SW       =   HIGH-VALUE.
+005510     CLOSE    UEU721I.
+005520 SORT-INPUT-EXT.
+005530     EXIT.
+005540****************************************************************
+005550*    (1.3.2) SORT-INPUT-READ-RTN
+005560****************************************************************
+005570 SORT-INPUT-READ-RTN                SECTION.
+005580     READ     UEU721I
+005590         AT END
+005600             MOVE  HIGH-VALUE            TO  SORT-IN-END-SW
+005610         NOT AT END
+005620             ADD      1                  TO  SORT-ORG-SEQ-CNT
+005630             MOVE     SORT-ORG-SEQ-CNT   TO  SORT-ORG-SEQ
+005640             MOVE     UEU721I-TOR-CD9    TO  SORT-TOR-CD9
+005650             MOVE     UEU721I-MAKER-CD9  TO  SORT-MAKER-CD9
+005660             MOVE     UEU721I-BODY       TO  SORT-BODY
+005670             RELEASE  SORT-REC
+005680     END-READ.
+005690 SORT-INPUT-READ-EXT.
+005700     EXIT.
+005710****************************************************************
+005720*    (1.4)   ARG-RTN　（起動パラメタ判定）
+005730****************************************************************
+005740 ARG-RTN                           SECTION.
+005750     ACCEPT   ARG-CNT               FROM  BANGO.
+005760     PERFORM  ARG-READ-RTN
+005770         VARYING ARG-IDX FROM 1 BY 1
+005780         UNTIL   ARG-IDX             >     ARG-CNT.
+005790 ARG-EXT.
+005800     EXIT.
+005810****************************************************************
+005820*    (1.5)   ARG-READ-RTN　（起動パラメタ　１件判定）
+005830****************************************************************
+005840 ARG-READ-RTN                       SECTION.
+005850     DISPLAY  ARG-IDX               UPON  BANGO.
+005860     ACCEPT   ARG-VALUE             FROM  ATAI
+005870         ON EXCEPTION
+005880             CONTINUE
+005890         NOT ON EXCEPTION
+005900             IF  ARG-VALUE           =    "RESTART"
+005910                 MOVE  "1"           TO   RESTART-SW
+005920             END-IF
+005930             IF  ARG-VALUE (1:5)     =    "DATE="
+005940                 IF  ARG-VALUE (6:8)     NUMERIC
+005950                     MOVE  ARG-VALUE (6:8)  TO  ARG-YYYYMMDD
+005960                     IF  ARG-MM  >  ZERO   AND  ARG-MM  <=  12  AND
+005970                         ARG-DD  >  ZERO   AND  ARG-DD  <=  31
+005980                         MOVE  "1"           TO   ARG-DATE-SW
+005990                     ELSE
+006000                         DISPLAY MSG-721F    UPON  CONS
+006010                         MOVE    221          TO   RETURN-CODE
+006020                         PERFORM ABEND-MSG-RTN
+006030                         STOP    RUN
+006040                     END-IF
+006050                 ELSE
+006060                     DISPLAY MSG-721F        UPON  CONS
+006070                     MOVE    221              TO   RETURN-CODE
+006080                     PERFORM ABEND-MSG-RTN
+006090                     STOP    RUN
+006100                 END-IF
+006110             END-IF
+006120             IF  ARG-VALUE (1:5)     =    "FILE="
+006130                 MOVE  ARG-VALUE (6:8)  TO  UEU721I-DSN
+006140             END-IF
+006150     END-ACCEPT.
+006160 ARG-READ-EXT.
+006170     EXIT.
+006180****************************************************************
+006190*    (1.6)   CKPT-RESTORE-RTN　（チェックポイント復元）
+006200****************************************************************
+006210 CKPT-RESTORE-RTN                  SECTION.
+006220     OPEN     INPUT   UPT701K.
+006230     IF  FILE-STATUS               =   ZERO
+006240         CONTINUE
+006250     ELSE
+006260         MOVE    205               TO  RETURN-CODE
+006265         MOVE    FILE-STATUS       TO  MSG-709F-ST
+006270         DISPLAY MSG-709F  RETURN-CODE  UPON  CONS
+006280         PERFORM ABEND-MSG-RTN
+006290         STOP    RUN
+006300     END-IF.
+006310     MOVE     ZERO                 TO  CKPT-END-SW.
+006320     PERFORM  CKPT-READ-RTN
+006330         UNTIL CKPT-END-SW         =   HIGH-VALUE.
+006340     CLOSE    UPT701K.
+006350     IF  NOT  CKPT-FOUND
+006360         MOVE    206               TO  RETURN-CODE
+006370         DISPLAY MSG-713F          UPON  CONS
+006380         PERFORM ABEND-MSG-RTN
+006390         STOP    RUN
+006400     END-IF.
+006410     DISPLAY  MSG-709I  CNT-IN     UPON  CONS.
+006420     OPEN     EXTEND   UPT701K.
+006430     IF  FILE-STATUS               =   ZERO
+006440         CONTINUE
+006450     ELSE
+006460         MOVE    207               TO  RETURN-CODE
+006470         MOVE    FILE-STATUS       TO  MSG-709F-ST
+006480         DISPLAY MSG-709F  RETURN-CODE  UPON  CONS
+006490         PERFORM ABEND-MSG-RTN
+006500         STOP    RUN
+006510     END-IF.
+006520     PERFORM  UPT701O-REPOS-RTN.
+006530     PERFORM  SKIP-READ-RTN        CNT-IN     TIMES.
+006540 CKPT-RESTORE-EXT.
+006550     EXIT.
+006560****************************************************************
+006570*    (1.6.1) UPT701O-REPOS-RTN　（即売ファイル再開位置づけ）
+006580****************************************************************
+006590 UPT701O-REPOS-RTN                 SECTION.
+006600     MOVE     OLD-KEY-TORIHIKI     TO  UPT701-TORIHIKI-CD9.
+006610     MOVE     OLD-KEY-SYUPPAN      TO  UPT701-SYUPPAN-CD9.
+006620     START    UPT701O
+006630         KEY  IS  GREATER  THAN  UPT701-KEY
+006640         INVALID KEY
+006650             MOVE    219           TO  RETURN-CODE
+006660             MOVE    FILE-STATUS   TO  MSG-719F-ST
+006670             DISPLAY MSG-719F  RETURN-CODE  UPON  CONS
+006680             PERFORM ABEND-MSG-RTN
+006690             STOP    RUN
+006700     END-START.
+006710 UPT701O-REPOS-EXT.
+006720     EXIT.
+006730****************************************************************
+006740*    (1.7)   CKPT-READ-RTN
+006750****************************************************************
+006760 CKPT-READ-RTN                     SECTION.
+006770     READ     UPT701K
+006780         AT END
+006790             MOVE  HIGH-VALUE            TO  CKPT-END-SW
+006800         NOT AT END
+006810             MOVE  "1"                   TO  CKPT-FOUND-SW
+006820             MOVE  UPT701K-CNT-IN        TO  CNT-IN
+006830             MOVE  UPT701K-CNT-OUT       TO  CNT-OUT
+006840             MOVE  UPT701K-CNT-REJ       TO  CNT-REJ
+006850             MOVE  UPT701K-OLD-TORIHIKI  TO  OLD-KEY-TORIHIKI
+006860             MOVE  UPT701K-OLD-SYUPPAN   TO  OLD-KEY-SYUPPAN
+006870             MOVE  UPT701K-GRP-CNT       TO  GRP-CNT
+006880             MOVE  UPT701K-DEALER-CNT    TO  DEALER-CNT
+006890             MOVE  "0"                   TO  FIRST-REC-SW
+006900     END-READ.
+006910 CKPT-READ-EXT.
+006920     EXIT.
+006930****************************************************************
+006940*    (1.8)   SKIP-READ-RTN　（再開時の読み飛ばし）
+006950****************************************************************
+006960 SKIP-READ-RTN                     SECTION.
+006970     IF  END-SW                    NOT =   HIGH-VALUE
+006980         READ     UEU721W
+006990             AT END
+007000                 MOVE  HIGH-VALUE        TO  END-SW
+007010             NOT AT END
+007020                 CONTINUE
+007030         END-READ
+007040     END-IF.
+007050 SKIP-READ-EXT.
+007060     EXIT.
+007070****************************************************************
+007080*    (2.0)   PROC-RTN                                          *
+007090****************************************************************
+007100 PROC-RTN                          SECTION.
+007110*
+007120     IF( NEW-KEY-TORIHIKI = OLD-KEY-TORIHIKI ) THEN
+007130         IF( NEW-KEY-SYUPPAN = OLD-KEY-SYUPPAN ) THEN
+007140              ADD      1                TO  GRP-CNT
+007150         ELSE
+007160              PERFORM  SUMMARY-GRP-RTN
+007170              PERFORM  EDIT-RTN
+007180              PERFORM  WRITE-RTN
+007190              MOVE     NEW-KEY-TORIHIKI TO  OLD-KEY-TORIHIKI
+007200              MOVE     NEW-KEY-SYUPPAN  TO  OLD-KEY-SYUPPAN
+007210              MOVE     1                TO  GRP-CNT
+007220              ADD      1                TO  DEALER-CNT
+007230         END-IF
+007240     ELSE
+007250         IF  NOT  FIRST-REC
+007260             PERFORM  SUMMARY-GRP-RTN
+007270             PERFORM  SUMMARY-DEALER-RTN
+007280         END-IF
+007290         MOVE     "0"                   TO  FIRST-REC-SW
+007300         PERFORM  EDIT-RTN
+007310         PERFORM  WRITE-RTN
+007320         MOVE     NEW-KEY-TORIHIKI      TO  OLD-KEY-TORIHIKI
+007330         MOVE     NEW-KEY-SYUPPAN       TO  OLD-KEY-SYUPPAN
+007340         MOVE     1                     TO  GRP-CNT
+007350         MOVE     1                     TO  DEALER-CNT
+007360     END-IF.
+007370*
+007380*-----------< チェックポイント処理 >---------------------------*
+007390     PERFORM  CKPT-DUE-CHECK-RTN.
+007400     IF  CKPT-DUE
+007410         PERFORM  CHECKPOINT-RTN
+007420     END-IF.
+007430*-----------< READ処理 >-------------------------------------*
+007440     PERFORM  READ-RTN
+007441         WITH TEST AFTER  UNTIL  NOT  KEY-CHECK-NG.
+007450*
+007460 PROC-EXT.
+007470     EXIT.
+007480****************************************************************
+007490*    (2.0.0)           編集      処理                          *
+007500****************************************************************
+007510 EDIT-RTN                          SECTION.
+007520     INITIALIZE  UPT701O-REC.
+007530****************************************************************
+007540*    ここは、入力ファイルから
+007550*    OUTPUT用ファイルへの編集を記述すること。
+007560****************************************************************
+007570     MOVE    UEU721-TOR-CD9
+007580         TO  UPT701-TORIHIKI-CD9.
+007590     MOVE    UEU721-MAKER-CD9
+007600         TO  UPT701-SYUPPAN-CD9.
+007610     PERFORM  SYUKBN-LOOKUP-RTN.
+007620     MOVE    X"0A"
+007630         TO  UPT701-KAI-CD.
+007640*
+007650 EDIT-EXT.
+007660     EXIT.
+007670****************************************************************
+007680*    (2.0.2)           種別区分検索  処理                        *
+007690****************************************************************
+007700 SYUKBN-LOOKUP-RTN                 SECTION.
+007710     MOVE    UPT701-SYUPPAN-CD9    TO  UPT710-SYUPPAN-CD9.
+007720     READ    UPT710I
+007730         INVALID KEY
+007740             MOVE    UPT701-SYUPPAN-CD9  TO  MSG-523F-CD
+007750             DISPLAY MSG-523F         UPON CONS
+007760             PERFORM ABEND-MSG-RTN
+007770             STOP    RUN
+007780         NOT INVALID KEY
+007790             MOVE    UPT710-SYU-KBN9     TO  UPT701-SYU-KBN9
+007800     END-READ.
+007810 SYUKBN-LOOKUP-EXT.
+007820     EXIT.
+007830****************************************************************
+007840*    (2.0.1)           出力      処理                          *
+007850****************************************************************
+007860 WRITE-RTN                         SECTION.
+007870*
+007880     WRITE UPT701O-REC.
+007890     IF    FILE-STATUS             =   ZERO
+007900           ADD  1                  TO  CNT-OUT
+007910     ELSE
+007920           MOVE 202                TO  RETURN-CODE
+007930           MOVE FILE-STATUS        TO  MSG-703F-ST
+007940           DISPLAY  MSG-703F       RETURN-CODE UPON CONS
+007950           PERFORM  ABEND-MSG-RTN
+007960           STOP RUN
+007970     END-IF.
+007980*
+007990 WRITE-EXT.
+008000     EXIT.
+008010****************************************************************
+008020*    (2.0.2)     チェックポイント判定処理                      *
+008030****************************************************************
+008040 CKPT-DUE-CHECK-RTN                SECTION.
+008050     MOVE     "0"                  TO  CKPT-DUE-SW.
+008060     DIVIDE   CNT-IN               BY  CKPT-INTERVAL
+008070              GIVING     CKPT-DIV
+008080              REMAINDER  CKPT-REM.
+008090     IF  CKPT-REM                  =   ZERO
+008100         MOVE  "1"                 TO  CKPT-DUE-SW
+008110     END-IF.
+008120 CKPT-DUE-CHECK-EXT.
+008130     EXIT.
+008140****************************************************************
+008150*    (2.0.3)     チェックポイント出力処理                      *
+008160****************************************************************
+008170 CHECKPOINT-RTN                    SECTION.
+008180     INITIALIZE  UPT701K-REC.
+008190     MOVE     CNT-IN               TO  UPT701K-CNT-IN.
+008200     MOVE     CNT-OUT              TO  UPT701K-CNT-OUT.
+008210     MOVE     CNT-REJ              TO  UPT701K-CNT-REJ.
+008220     MOVE     OLD-KEY-TORIHIKI     TO  UPT701K-OLD-TORIHIKI.
+008230     MOVE     OLD-KEY-SYUPPAN      TO  UPT701K-OLD-SYUPPAN.
+008240     MOVE     GRP-CNT              TO  UPT701K-GRP-CNT.
+008250     MOVE     DEALER-CNT           TO  UPT701K-DEALER-CNT.
+008260     WRITE    UPT701K-REC.
+008270     IF  FILE-STATUS               =   ZERO
+008280         CONTINUE
+008290     ELSE
+008300         MOVE    211               TO  RETURN-CODE
+008310         MOVE    FILE-STATUS       TO  MSG-711F-ST
+008320         DISPLAY MSG-711F  RETURN-CODE  UPON  CONS
+008330         PERFORM ABEND-MSG-RTN
+008340         STOP    RUN
+008350     END-IF.
+008360 CHECKPOINT-EXT.
+008370     EXIT.
+008380****************************************************************
+008390*    (2.0.4)     集計サマリ　　  （得意先ブレイク）              *
+008400****************************************************************
+008410 SUMMARY-DEALER-RTN                SECTION.
+008420     INITIALIZE  UPT701S-REC.
+008430     MOVE     "2"                  TO  UPT701S-REC-KBN.
+008440     MOVE     OLD-KEY-TORIHIKI     TO  UPT701S-TORIHIKI-CD9.
+008450     MOVE     DEALER-CNT           TO  UPT701S-GRP-CNT.
+008460     PERFORM  SUMMARY-WRITE-RTN.
+008470     MOVE     ZERO                 TO  DEALER-CNT.
+008480 SUMMARY-DEALER-EXT.
+008490     EXIT.
+008500****************************************************************
+008510*    (2.0.5)     集計サマリ　　  （出版社ブレイク）              *
+008520****************************************************************
+008530 SUMMARY-GRP-RTN                    SECTION.
+008540     INITIALIZE  UPT701S-REC.
+008550     MOVE     "1"                  TO  UPT701S-REC-KBN.
+008560     MOVE     OLD-KEY-TORIHIKI     TO  UPT701S-TORIHIKI-CD9.
+008570     MOVE     OLD-KEY-SYUPPAN      TO  UPT701S-SYUPPAN-CD9.
+008580     MOVE     GRP-CNT              TO  UPT701S-GRP-CNT.
+008590     PERFORM  SUMMARY-WRITE-RTN.
+008600 SUMMARY-GRP-EXT.
+008610     EXIT.
+008620****************************************************************
+008630*    (2.0.6)     集計サマリ　　  （総合計）                      *
+008640****************************************************************
+008650 SUMMARY-TOTAL-RTN                 SECTION.
+008660     INITIALIZE  UPT701S-REC.
+008670     MOVE     "3"                  TO  UPT701S-REC-KBN.
+008680     MOVE     CNT-IN               TO  UPT701S-CNT-IN.
+008690     MOVE     CNT-OUT              TO  UPT701S-CNT-OUT.
+008700     MOVE     CNT-REJ              TO  UPT701S-CNT-REJ.
+008710     PERFORM  SUMMARY-WRITE-RTN.
+008720 SUMMARY-TOTAL-EXT.
+008730     EXIT.
+008740****************************************************************
+008750*    (2.0.7)     集計サマリ　　  （出力処理）                    *
+008760****************************************************************
+008770 SUMMARY-WRITE-RTN                 SECTION.
+008780     WRITE    UPT701S-REC.
+008790     IF  FILE-STATUS               =   ZERO
+008800         CONTINUE
+008810     ELSE
+008820         MOVE    215               TO  RETURN-CODE
+008830         MOVE    FILE-STATUS       TO  MSG-717F-ST
+008840         DISPLAY MSG-717F  RETURN-CODE  UPON  CONS
+008850         PERFORM ABEND-MSG-RTN
+008860         STOP    RUN
+008870     END-IF.
+008880 SUMMARY-WRITE-EXT.
+008890     EXIT.
+008900****************************************************************
+008910*    (3.0)     ＳＴＡＲＴメッセージ処理                        *
+008920****************************************************************
+008930 START-MSG-RTN                     SECTION.
+008940     ACCEPT  WK-DATE               FROM   DATE.
+008950     ACCEPT  WK-TIME               FROM   TIME.
+008960     MOVE    WK-Y                  TO     WK-YY.
+008970     MOVE    WK-M                  TO     WK-MM.
+008980     MOVE    WK-D                  TO     WK-DD.
+008990     MOVE    20                    TO     WK-20.
+009000*
+009010     MOVE    WK-YYYY               TO     MESSAGE-START-YYYY.
+009020     MOVE    WK-MM                 TO     MESSAGE-START-MM.
+009030     MOVE    WK-DD                 TO     MESSAGE-START-DD.
+009040     MOVE    WK-TIM                TO     MESSAGE-START-TIM.
+009050     MOVE    WK-MIN                TO     MESSAGE-START-MIN.
+009060     MOVE    WK-SEC                TO     MESSAGE-START-SEC.
+009070*
+009080     DISPLAY  MESSAGE-START  UPON CONS.
+009090*
+009100 START-MSG-EXT.
+009110     EXIT.
+009120****************************************************************
+009130*    (4.0)     ＡＢＥＮＤメッセージ処理                        *
+009140****************************************************************
+009150 ABEND-MSG-RTN                     SECTION.
+009160     ACCEPT  WK-DATE               FROM   DATE.
+009170     ACCEPT  WK-TIME               FROM   TIME.
+009180     MOVE    WK-Y                  TO     WK-YY.
+009190     MOVE    WK-M                  TO     WK-MM.
+009200     MOVE    WK-D                  TO     WK-DD.
+009210     MOVE    20                    TO     WK-20.
+009220     IF  ARG-DATE-SUPPLIED
+009230         MOVE    ARG-YYYY          TO     WK-YYYY
+009240         MOVE    ARG-MM            TO     WK-MM
+009250         MOVE    ARG-DD            TO     WK-DD
+009260     END-IF.
+009270*
+009280     MOVE    WK-YYYY               TO     MESSAGE-ABEND-YYYY.
+009290     MOVE    WK-MM                 TO     MESSAGE-ABEND-MM.
+009300     MOVE    WK-DD                 TO     MESSAGE-ABEND-DD.
+009310     MOVE    WK-TIM                TO     MESSAGE-ABEND-TIM.
+009320     MOVE    WK-MIN                TO     MESSAGE-ABEND-MIN.
+009330     MOVE    WK-SEC                TO     MESSAGE-ABEND-SEC.
+009340*
+009350     DISPLAY  MESSAGE-ABEND  UPON CONS.
+009360*
+009370 ABEND-MSG-EXT.
+009380     EXIT.
+009390****************************************************************
+009400*    (5.0)     ＥＮＤメッセージ処理                            *
+009410****************************************************************
+009420 END-MSG-RTN                     SECTION.
+009430     ACCEPT  WK-DATE               FROM   DATE.
+009440     ACCEPT  WK-TIME               FROM   TIME.
+009450     MOVE    WK-Y                  TO     WK-YY.
+009460     MOVE    WK-M                  TO     WK-MM.
+009470     MOVE    WK-D                  TO     WK-DD.
+009480     MOVE    20                    TO     WK-20.
+009490     IF  ARG-DATE-SUPPLIED
+009500         MOVE    ARG-YYYY          TO     WK-YYYY
+009510         MOVE    ARG-MM            TO     WK-MM
+009520         MOVE    ARG-DD            TO     WK-DD
+009530     END-IF.
+009540*
+009550     MOVE    WK-YYYY               TO     MESSAGE-END-YYYY.
+009560     MOVE    WK-MM                 TO     MESSAGE-END-MM.
+009570     MOVE    WK-DD                 TO     MESSAGE-END-DD.
+009580     MOVE    WK-TIM                TO     MESSAGE-END-TIM.
+009590     MOVE    WK-MIN                TO     MESSAGE-END-MIN.
+009600     MOVE    WK-SEC                TO     MESSAGE-END-SEC.
+009610*
+009620     DISPLAY  MESSAGE-END  UPON CONS.
+009630*
+009640 END-MSG-EXT.
+009650     EXIT.
+009660****************************************************************
+009670*    (6.0)              エンド 処理                            *
+009680****************************************************************
+009690 END-RTN                           SECTION.
+009700*
+009710*---------< 集計サマリ　　最終ブレイク出力 >---------------------*
+009720     IF  NOT  FIRST-REC
+009730         PERFORM  SUMMARY-GRP-RTN
+009740         PERFORM  SUMMARY-DEALER-RTN
+009750     END-IF.
+009760     PERFORM  SUMMARY-TOTAL-RTN.
+009770     CLOSE     UEU721W.
+009780     CLOSE     UPT710I.
+009790     CLOSE     UPT701O.
+009800     CLOSE     UPT701E.
+009810     CLOSE     UPT701K.
+009820     CLOSE     UPT701S.
+009830     MOVE      ZERO                TO  RETURN-CODE.
+009840*---------< 入力件数表示 >-------------------------------------*
+009850     DISPLAY MSG-501I  CNT-IN  UPON CONS.
+009860     DISPLAY MSG-701I  CNT-OUT UPON CONS.
+009870     DISPLAY MSG-705I  CNT-REJ UPON CONS.
+009880     PERFORM END-MSG-RTN.
+009890     PERFORM ORA-STAGE-RTN.
+009900*
+009910 END-EXT.
+009920     EXIT.
+009930****************************************************************
+009940*    (6.1)   ORA-STAGE-RTN　（件数のＤＢ連携用環境変数設定）
+009950****************************************************************
+009960 ORA-STAGE-RTN                      SECTION.
+009970     MOVE    "UPBD001_CNT_IN"      TO  ORA-ENV-NAME.
+009980     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+009990     MOVE    CNT-IN                TO  ORA-ENV-VALUE.
+010000     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010010     MOVE    "UPBD001_CNT_OUT"     TO  ORA-ENV-NAME.
+010020     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010030     MOVE    CNT-OUT               TO  ORA-ENV-VALUE.
+010040     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010050     MOVE    "UPBD001_CNT_REJ"     TO  ORA-ENV-NAME.
+010060     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010070     MOVE    CNT-REJ               TO  ORA-ENV-VALUE.
+010080     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010081     MOVE    "UPBD001_END_YYYY"    TO  ORA-ENV-NAME.
+010082     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010083     MOVE    MESSAGE-END-YYYY      TO  ORA-ENV-VALUE.
+010084     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010085     MOVE    "UPBD001_END_MM"      TO  ORA-ENV-NAME.
+010086     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010087     MOVE    MESSAGE-END-MM        TO  ORA-ENV-VALUE.
+010088     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010089     MOVE    "UPBD001_END_DD"      TO  ORA-ENV-NAME.
+010090     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010091     MOVE    MESSAGE-END-DD        TO  ORA-ENV-VALUE.
+010092     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010093     MOVE    "UPBD001_END_TIM"     TO  ORA-ENV-NAME.
+010094     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010095     MOVE    MESSAGE-END-TIM       TO  ORA-ENV-VALUE.
+010096     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010097     MOVE    "UPBD001_END_MIN"     TO  ORA-ENV-NAME.
+010098     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010099     MOVE    MESSAGE-END-MIN       TO  ORA-ENV-VALUE.
+010100     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010101     MOVE    "UPBD001_END_SEC"     TO  ORA-ENV-NAME.
+010102     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+010103     MOVE    MESSAGE-END-SEC       TO  ORA-ENV-VALUE.
+010104     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+010105 ORA-STAGE-EXT.
+010110     EXIT.
