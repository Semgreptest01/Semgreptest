@@ -0,0 +1,838 @@
+000010****************************************************************
+000020*    システム名    ： 新聞競馬新聞実績
+000030*    プログラム名  ： 即売・出版社ファイル突合処理
+000040*    プログラムＩＤ： UPBD004
+000050*    作  成  者    ： T.HARUYAMA
+000060*    作  成  日    ： 2004年03月02日
+000070****************************************************************
+000080 IDENTIFICATION                    DIVISION.
+000090 PROGRAM-ID.                       UPBD004.
+000100 AUTHOR.                           T.HARUYAMA.
+000110*
+000120 ENVIRONMENT                       DIVISION.
+000130 CONFIGURATION                     SECTION.
+000140 SOURCE-COMPUTER.                  SUN.
+000150 OBJECT-COMPUTER.                  SUN.
+000160 SPECIAL-NAMES.
+000170     CONSOLE                   IS  CONS.
+000180*----*---*---*---*---*---------*---*---*---*---*---*---*---*---*
+000190 INPUT-OUTPUT                      SECTION.
+000200 FILE-CONTROL.
+000210*------------ファイル   （入力・即売実績）---------------------*
+000220     SELECT  UEU721I      ASSIGN     TO  UEU721I
+000230                      STATUS     IS  FILE-STATUS.
+000240*------------ファイル   （ソート作業・即売実績）-----------------*
+000250     SELECT  SORT-FILE1   ASSIGN     TO  SORTWK1.
+000260*------------ファイル   （入力・即売実績・整列済み）-------------*
+000270     SELECT  UEU721W      ASSIGN
+000280                                TO  UEU721W
+000290             ACCESS  MODE       IS  SEQUENTIAL
+000300             FILE    STATUS     FILE-STATUS.
+000310*------------ファイル   （入力・即売ファイル）-------------------*
+000320     SELECT  UPT701O      ASSIGN     TO  UPT701O
+000330             ORGANIZATION       IS  INDEXED
+000340             ACCESS  MODE       IS  SEQUENTIAL
+000350             RECORD  KEY        IS  UPT701-KEY
+000360                      STATUS     IS  FILE-STATUS.
+000370*------------ファイル   （入力・出版社実績）---------------------*
+000380     SELECT  UPT705I      ASSIGN     TO  UPT705I
+000390                      STATUS     IS  FILE-STATUS.
+000400*------------ファイル   （入力・出版社ファイル）-------------------*
+000410     SELECT  UPT707O      ASSIGN     TO  UPT707O
+000420             ORGANIZATION       IS  INDEXED
+000430             ACCESS  MODE       IS  SEQUENTIAL
+000440             RECORD  KEY        IS  UPT707-KEY
+000450                      STATUS     IS  FILE-STATUS.
+000460*------------ファイル   （ソート作業・即売出版社CD9）-------------*
+000470     SELECT  SORT-FILE2   ASSIGN     TO  SORTWK2.
+000480*------------ファイル   （即売出版社CD9・整列済み）---------------*
+000490     SELECT  UPT701W      ASSIGN
+000500                                TO  UPT701W
+000510             ACCESS  MODE       IS  SEQUENTIAL
+000520             FILE    STATUS     FILE-STATUS.
+000530*
+000540 DATA                              DIVISION.
+000550 FILE                              SECTION.
+000560*
+000570****************************************************************
+000580*            ファイル   （入力・即売実績）
+000590****************************************************************
+000600 FD  UEU721I        LABEL  RECORD STANDARD.
+000610 01  UEU721I-REC             PIC X(80).
+000620 01  UEU721I-KEY-REC   REDEFINES  UEU721I-REC.
+000630     05  UEU721I-TOR-CD9          PIC 9(06).
+000640     05  UEU721I-MAKER-CD9        PIC 9(06).
+000650     05  UEU721I-BODY             PIC X(68).
+000660*
+000670****************************************************************
+000680*            ファイル   （ソート作業・即売実績）
+000690****************************************************************
+000700 SD  SORT-FILE1.
+000710 01  SORT-REC1.
+000720     05  SORT-TOR-CD9             PIC 9(06).
+000730     05  SORT-MAKER-CD9           PIC 9(06).
+000740     05  SORT-BODY                PIC X(68).
+000750*
+000760****************************************************************
+000770*            ファイル   （入力・即売実績・整列済み）
+000780****************************************************************
+000790 FD  UEU721W        LABEL  RECORD STANDARD.
+000800 01  UEU721W-REC.
+000810     COPY   UEU721C.
+000820*
+000830****************************************************************
+000840*            ファイル   （入力・即売ファイル）
+000850****************************************************************
+000860 FD  UPT701O         LABEL  RECORD STANDARD.
+000870 01  UPT701O-REC.
+000880     COPY   UPT701C.
+000890*
+000900****************************************************************
+000910*            ファイル   （入力・出版社実績）
+000920****************************************************************
+000930 FD  UPT705I        LABEL  RECORD STANDARD.
+000940 01  UPT705I-REC.
+000950     COPY   UPT705C.
+000960*
+000970****************************************************************
+000980*            ファイル   （入力・出版社ファイル）
+000990****************************************************************
+001000 FD  UPT707O         LABEL  RECORD STANDARD.
+001010 01  UPT707O-REC.
+001020     COPY   UPT707C.
+001030*
+001040****************************************************************
+001050*            ファイル   （ソート作業・即売出版社CD9）
+001060****************************************************************
+001070 SD  SORT-FILE2.
+001080 01  SORT-REC2.
+001090     05  SORT-SYU-CD9             PIC 9(06).
+001100*
+001110****************************************************************
+001120*            ファイル   （即売出版社CD9・整列済み）
+001130****************************************************************
+001140 FD  UPT701W        LABEL  RECORD STANDARD.
+001150 01  UPT701W-REC.
+001160     05  UPT701W-SYU-CD9          PIC 9(06).
+001170*
+001180 WORKING-STORAGE                   SECTION.
+001190*---------------< WORK-AREA定義 >-----------------------------*
+001200 01  SW-AREA.
+001210     03  END-SW1                       PIC X(02) VALUE ZERO.
+001220     03  END-SW2                       PIC X(02) VALUE ZERO.
+001230     03  END-SW3                       PIC X(02) VALUE ZERO.
+001240     03  END-SW4                       PIC X(02) VALUE ZERO.
+001250     03  END-SW5                       PIC X(02) VALUE ZERO.
+001260     03  END-SW6                       PIC X(02) VALUE ZERO.
+001270     03  END-SW7                       PIC X(02) VALUE ZERO.
+001280     03  MISMATCH-SW                   PIC X(01) VALUE "0".
+001290         88  MISMATCH-FOUND            VALUE "1".
+001300 01  WK-DATE.
+001310     03  WK-Y                          PIC  9(2).
+001320     03  WK-M                          PIC  9(2).
+001330     03  WK-D                          PIC  9(2).
+001340 01  WK-YYYYMMDD.
+001350     03  WK-YYYY.
+001360       05  WK-20                       PIC  9(2).
+001370       05  WK-YY                       PIC  9(2).
+001380     03  WK-MM                         PIC  9(2).
+001390     03  WK-DD                         PIC  9(2).
+001400     03  WK-TIME.
+001410       05  WK-TIM                      PIC  9(2).
+001420       05  WK-MIN                      PIC  9(2).
+001430       05  WK-SEC                      PIC  9(2).
+001440*---------------< キーの定義（即売分） >------------------------*
+001450 01  KEY-AREA1.
+001460     03  NEW-KEY1.
+001470       05  NEW-KEY1-TORIHIKI           PIC 9(06) VALUE ZERO.
+001480       05  NEW-KEY1-SYUPPAN            PIC 9(06) VALUE ZERO.
+001490     03  OLD-KEY1.
+001500       05  OLD-KEY1-TORIHIKI           PIC 9(06) VALUE ZERO.
+001510       05  OLD-KEY1-SYUPPAN            PIC 9(06) VALUE ZERO.
+001520*---------------< キーの定義（出版社分） >----------------------*
+001530 01  KEY-AREA2.
+001540     03  NEW-KEY2-SYUPPAN              PIC 9(06) VALUE ZERO.
+001550     03  OLD-KEY2-SYUPPAN              PIC 9(06) VALUE ZERO.
+001560*---------------< キーの定義（即売・出版社突合分） >--------------*
+001570 01  KEY-AREA3.
+001580     03  PH3-KEY1                      PIC 9(06) VALUE ZERO.
+001590     03  PH3-KEY1-OLD                  PIC 9(06) VALUE ZERO.
+001600     03  PH3-KEY2                      PIC 9(06) VALUE ZERO.
+001610*---------------< ステータスの定義 >--------------------------*
+001620 01  STATUS-AREA.
+001630     03  FILE-STATUS                   PIC X(02) VALUE ZERO.
+001640*---------------< カウントの定義 >----------------------------*
+001650 01  CNT-AREA.
+001660     03  CNT-UEU721-IN                 PIC 9(09) VALUE ZERO.
+001670     03  CNT-UEU721-GRP                PIC 9(09) VALUE ZERO.
+001680     03  CNT-UPT701O                   PIC 9(09) VALUE ZERO.
+001690     03  CNT-UPT705-IN                 PIC 9(09) VALUE ZERO.
+001700     03  CNT-UPT705-GRP                PIC 9(09) VALUE ZERO.
+001710     03  CNT-UPT707O                   PIC 9(09) VALUE ZERO.
+001720     03  CNT-PH3-ONLY701               PIC 9(09) VALUE ZERO.
+001730     03  CNT-PH3-ONLY707               PIC 9(09) VALUE ZERO.
+001740*
+001750*---------------< メッセージ１の定義 >------------------------*
+001760 01  MSG-PGID                          PIC X(08) VALUE
+001770     "UPBD004".
+001780 01  MESSAGE-AREA1.
+001790     03  MESSAGE-START.
+001800       05  FILLER                      PIC X(12) VALUE
+001810     "++ UPBD004 ".
+001820       05  MESSAGE-START-YMD.
+001830         07  MESSAGE-START-YYYY        PIC 9(04).
+001840         07  FILLER                    PIC X(01) VALUE "/".
+001850         07  MESSAGE-START-MM          PIC 9(02).
+001860         07  FILLER                    PIC X(01) VALUE "/".
+001870         07  MESSAGE-START-DD          PIC 9(02).
+001880         07  FILLER                    PIC X(01) VALUE " ".
+001890         07  MESSAGE-START-TIM         PIC 9(02).
+001900         07  FILLER                    PIC X(01) VALUE ":".
+001910         07  MESSAGE-START-MIN         PIC 9(02).
+001920         07  FILLER                    PIC X(01) VALUE ":".
+001930         07  MESSAGE-START-SEC         PIC 9(02).
+001940         07  FILLER                    PIC X(01) VALUE " ".
+001950       05  FILLER                      PIC X(08) VALUE
+001960     "*START* ".
+001970     03  MESSAGE-END.
+001980       05  FILLER                      PIC X(12) VALUE
+001990     "++ UPBD004 ".
+002000       05  MESSAGE-END-YMD.
+002010         07  MESSAGE-END-YYYY          PIC 9(04).
+002020         07  FILLER                    PIC X(01) VALUE "/".
+002030         07  MESSAGE-END-MM            PIC 9(02).
+002040         07  FILLER                    PIC X(01) VALUE "/".
+002050         07  MESSAGE-END-DD            PIC 9(02).
+002060         07  FILLER                    PIC X(01) VALUE " ".
+002070         07  MESSAGE-END-TIM           PIC 9(02).
+002080         07  FILLER                    PIC X(01) VALUE ":".
+002090         07  MESSAGE-END-MIN           PIC 9(02).
+002100         07  FILLER                    PIC X(01) VALUE ":".
+002110         07  MESSAGE-END-SEC           PIC 9(02).
+002120         07  FILLER                    PIC X(01) VALUE " ".
+002130       05  FILLER                      PIC X(13) VALUE
+002140     "*NORMAL END* ".
+002150     03  MESSAGE-ABEND.
+002160       05  FILLER                      PIC X(12) VALUE
+002170     "++ UPBD004 ".
+002180       05  MESSAGE-ABEND-YMD.
+002190         07  MESSAGE-ABEND-YYYY        PIC 9(04).
+002200         07  FILLER                    PIC X(01) VALUE "/".
+002210         07  MESSAGE-ABEND-MM          PIC 9(02).
+002220         07  FILLER                    PIC X(01) VALUE "/".
+002230         07  MESSAGE-ABEND-DD          PIC 9(02).
+002240         07  FILLER                    PIC X(01) VALUE " ".
+002250         07  MESSAGE-ABEND-TIM         PIC 9(02).
+002260         07  FILLER                    PIC X(01) VALUE ":".
+002270         07  MESSAGE-ABEND-MIN         PIC 9(02).
+002280         07  FILLER                    PIC X(01) VALUE ":".
+002290         07  MESSAGE-ABEND-SEC         PIC 9(02).
+002300         07  FILLER                    PIC X(01) VALUE " ".
+002310       05  FILLER                      PIC X(15) VALUE
+002320     "*ABNORMAL END* ".
+002330     03  MESSAGE-0.
+002340       05  MSG0-PGID                   PIC X(08).
+002350       05  MSG0-NAME                   PIC X(41).
+002360*
+002370*---< メッセージ２の定義 >---*
+002380 01  MESSAGE-AREA2.
+002390     03  MSG-501I.
+002400       05  FILLER                      PIC  X(41) VALUE
+002410     "++ UPBD004  501I UEU721       IN COUNT = ".
+002420     03  MSG-503I.
+002430       05  FILLER                      PIC  X(41) VALUE
+002440     "++ UPBD004  503I UEU721      GRP COUNT = ".
+002450     03  MSG-505I.
+002460       05  FILLER                      PIC  X(41) VALUE
+002470     "++ UPBD004  505I UPT701O     OUT COUNT = ".
+002480     03  MSG-507I.
+002490       05  FILLER                      PIC  X(41) VALUE
+002500     "++ UPBD004  507I UPT705       IN COUNT = ".
+002510     03  MSG-509I.
+002520       05  FILLER                      PIC  X(41) VALUE
+002530     "++ UPBD004  509I UPT705      GRP COUNT = ".
+002540     03  MSG-511I.
+002550       05  FILLER                      PIC  X(41) VALUE
+002560     "++ UPBD004  511I UPT707O     OUT COUNT = ".
+002570     03  MSG-601I.
+002580       05  FILLER                      PIC  X(41) VALUE
+002590     "++ UPBD004  601I UPT701O  RECONCILE OK   ".
+002600     03  MSG-603W.
+002610       05  FILLER                      PIC  X(41) VALUE
+002620     "++ UPBD004  603W UPT701O  RECONCILE NG!! ".
+002630     03  MSG-605I.
+002640       05  FILLER                      PIC  X(41) VALUE
+002650     "++ UPBD004  605I UPT707O  RECONCILE OK   ".
+002660     03  MSG-607W.
+002670       05  FILLER                      PIC  X(41) VALUE
+002680     "++ UPBD004  607W UPT707O  RECONCILE NG!! ".
+002690     03  MSG-701F.
+002700       05  FILLER                      PIC  X(41) VALUE
+002710     "++ UPBD004  701F UEU721  OPEN  ERROR ST= ".
+002720       05  MSG-701F-ST                 PIC  9(03).
+002730     03  MSG-703F.
+002740       05  FILLER                      PIC  X(41) VALUE
+002750     "++ UPBD004  703F UEU721  READ  ERROR ST= ".
+002760       05  MSG-703F-ST                 PIC  9(03).
+002770     03  MSG-705F.
+002780       05  FILLER                      PIC  X(41) VALUE
+002790     "++ UPBD004  705F UPT701O OPEN  ERROR ST= ".
+002800       05  MSG-705F-ST                 PIC  9(03).
+002810     03  MSG-707F.
+002820       05  FILLER                      PIC  X(41) VALUE
+002830     "++ UPBD004  707F UPT701O READ  ERROR ST= ".
+002840       05  MSG-707F-ST                 PIC  9(03).
+002850     03  MSG-709F.
+002860       05  FILLER                      PIC  X(41) VALUE
+002870     "++ UPBD004  709F UPT705  OPEN  ERROR ST= ".
+002880       05  MSG-709F-ST                 PIC  9(03).
+002890     03  MSG-711F.
+002900       05  FILLER                      PIC  X(41) VALUE
+002910     "++ UPBD004  711F UPT705  READ  ERROR ST= ".
+002920       05  MSG-711F-ST                 PIC  9(03).
+002930     03  MSG-713F.
+002940       05  FILLER                      PIC  X(41) VALUE
+002950     "++ UPBD004  713F UPT707O OPEN  ERROR ST= ".
+002960       05  MSG-713F-ST                 PIC  9(03).
+002970     03  MSG-715F.
+002980       05  FILLER                      PIC  X(41) VALUE
+002990     "++ UPBD004  715F UPT707O READ  ERROR ST= ".
+003000       05  MSG-715F-ST                 PIC  9(03).
+003010     03  MSG-609I.
+003020       05  FILLER                      PIC  X(41) VALUE
+003030     "++ UPBD004  609I 701/707  CD9  MATCH OK  ".
+003040     03  MSG-611W.
+003050       05  FILLER                      PIC  X(41) VALUE
+003060     "++ UPBD004  611W 701/707  CD9  MISMATCH!!".
+003070     03  MSG-717F.
+003080       05  FILLER                      PIC  X(41) VALUE
+003090     "++ UPBD004  717F UPT701W READ  ERROR ST= ".
+003100       05  MSG-717F-ST                 PIC  9(03).
+003110     03  MSG-719F.
+003120       05  FILLER                      PIC  X(41) VALUE
+003130     "++ UPBD004  719F UEU721  SORT  ERROR ST= ".
+003140       05  MSG-719F-ST                 PIC  9(03).
+003150     03  MSG-721F.
+003160       05  FILLER                      PIC  X(41) VALUE
+003170     "++ UPBD004  721F UPT701W OPEN  ERROR ST= ".
+003180       05  MSG-721F-ST                 PIC  9(03).
+003190*
+003200 PROCEDURE                         DIVISION.
+003210****************************************************************
+003220*    (0.0)   メイン              処理                          *
+003230****************************************************************
+003240 MAIN-RTN                          SECTION.
+003250*
+003260     PERFORM      INIT-RTN.
+003270*
+003280     PERFORM      PHASE1-RTN.
+003290*
+003300     PERFORM      PHASE2-RTN.
+003310*
+003320     PERFORM      PHASE3-RTN.
+003330*
+003340     PERFORM      END-RTN.
+003350*
+003360     STOP         RUN.
+003370*
+003380 MAIN-EXT.
+003390     EXIT.
+003400****************************************************************
+003410*    (1.0)   イニシャル          処理                          *
+003420****************************************************************
+003430 INIT-RTN                          SECTION.
+003440     PERFORM      START-MSG-RTN.
+003450*
+003460     MOVE    99                    TO  RETURN-CODE.
+003470*-----------< ファイル  （即売実績）整列  >------------------------*
+003480     SORT     SORT-FILE1
+003490         ON   ASCENDING  KEY   SORT-TOR-CD9
+003500                               SORT-MAKER-CD9
+003510         USING    UEU721I
+003520         GIVING   UEU721W.
+003530     IF  SORT-RETURN               =   ZERO
+003540         CONTINUE
+003550     ELSE
+003560         MOVE    119               TO  RETURN-CODE
+003570         MOVE    SORT-RETURN       TO  MSG-719F-ST
+003580         DISPLAY MSG-719F RETURN-CODE UPON CONS
+003590         PERFORM ABEND-MSG-RTN
+003600         STOP    RUN
+003610     END-IF.
+003620*-----------< ファイル  （即売実績・整列済み）ＯＰＥＮ  >----------*
+003630     OPEN INPUT UEU721W.
+003640     IF  FILE-STATUS               =   ZERO
+003650         CONTINUE
+003660     ELSE
+003670         MOVE    101               TO  RETURN-CODE
+003680         MOVE    FILE-STATUS       TO  MSG-701F-ST
+003690         DISPLAY MSG-701F RETURN-CODE UPON CONS
+003700         PERFORM ABEND-MSG-RTN
+003710         STOP    RUN
+003720     END-IF.
+003730*-----------< ファイル  （即売ファイル）ＯＰＥＮ  >--------------*
+003740     OPEN INPUT UPT701O.
+003750     IF  FILE-STATUS               =   ZERO
+003760         CONTINUE
+003770     ELSE
+003780         MOVE    105               TO  RETURN-CODE
+003790         MOVE    FILE-STATUS       TO  MSG-705F-ST
+003800         DISPLAY MSG-705F RETURN-CODE UPON CONS
+003810         PERFORM ABEND-MSG-RTN
+003820         STOP    RUN
+003830     END-IF.
+003840*-----------< ファイル  （出版社実績）ＯＰＥＮ  >----------------*
+003850     OPEN INPUT UPT705I.
+003860     IF  FILE-STATUS               =   ZERO
+003870         CONTINUE
+003880     ELSE
+003890         MOVE    109               TO  RETURN-CODE
+003900         MOVE    FILE-STATUS       TO  MSG-709F-ST
+003910         DISPLAY MSG-709F RETURN-CODE UPON CONS
+003920         PERFORM ABEND-MSG-RTN
+003930         STOP    RUN
+003940     END-IF.
+003950*-----------< ファイル  （出版社ファイル）ＯＰＥＮ  >------------*
+003960     OPEN INPUT UPT707O.
+003970     IF  FILE-STATUS               =   ZERO
+003980         CONTINUE
+003990     ELSE
+004000         MOVE    113               TO  RETURN-CODE
+004010         MOVE    FILE-STATUS       TO  MSG-713F-ST
+004020         DISPLAY MSG-713F RETURN-CODE UPON CONS
+004030         PERFORM ABEND-MSG-RTN
+004040         STOP    RUN
+004050     END-IF.
+004060 INIT-EXT.
+004070     EXIT.
+004080****************************************************************
+004090*    (2.0)   即売分  突合              処理                    *
+004100****************************************************************
+004110 PHASE1-RTN                        SECTION.
+004120     PERFORM  UEU721-READ-RTN.
+004130     PERFORM  UEU721-PROC-RTN
+004140         UNTIL  END-SW1               =   HIGH-VALUE.
+004150*
+004160     PERFORM  UPT701O-READ-RTN
+004170         UNTIL  END-SW2               =   HIGH-VALUE.
+004180*
+004190     PERFORM  PHASE1-COMPARE-RTN.
+004200 PHASE1-EXT.
+004210     EXIT.
+004220****************************************************************
+004230*    (2.1)   UEU721I  READ-RTN
+004240****************************************************************
+004250 UEU721-READ-RTN                   SECTION.
+004260     READ      UEU721W
+004270         AT    END
+004280         MOVE  HIGH-VALUE                TO  END-SW1
+004290*
+004300         NOT AT END
+004310         IF    FILE-STATUS               =   ZERO
+004320               ADD   +1                  TO  CNT-UEU721-IN
+004330               MOVE  UEU721-TOR-CD9      TO  NEW-KEY1-TORIHIKI
+004340               MOVE  UEU721-MAKER-CD9    TO  NEW-KEY1-SYUPPAN
+004350         ELSE
+004360               MOVE  103                 TO  RETURN-CODE
+004370               MOVE FILE-STATUS          TO  MSG-703F-ST
+004380               DISPLAY MSG-703F RETURN-CODE  UPON  CONS
+004390               PERFORM ABEND-MSG-RTN
+004400               STOP RUN
+004410         END-IF.
+004420 UEU721-READ-EXT.
+004430     EXIT.
+004440****************************************************************
+004450*    (2.2)   UEU721I  グループ判定処理
+004460****************************************************************
+004470 UEU721-PROC-RTN                   SECTION.
+004480     IF ( NEW-KEY1-TORIHIKI  NOT =  ZERO )  AND
+004490        ( NEW-KEY1-TORIHIKI  NOT =  SPACES )  AND
+004500        ( NEW-KEY1-SYUPPAN   NOT =  ZERO )  AND
+004510        ( NEW-KEY1-SYUPPAN   NOT =  SPACES )
+004520         IF ( NEW-KEY1-TORIHIKI  =  OLD-KEY1-TORIHIKI )  AND
+004530            ( NEW-KEY1-SYUPPAN   =  OLD-KEY1-SYUPPAN )
+004540             CONTINUE
+004550         ELSE
+004560             ADD      1                TO  CNT-UEU721-GRP
+004570             MOVE     NEW-KEY1-TORIHIKI TO OLD-KEY1-TORIHIKI
+004580             MOVE     NEW-KEY1-SYUPPAN  TO OLD-KEY1-SYUPPAN
+004590         END-IF
+004600     END-IF.
+004610     PERFORM  UEU721-READ-RTN.
+004620 UEU721-PROC-EXT.
+004630     EXIT.
+004640****************************************************************
+004650*    (2.3)   UPT701O  READ-RTN
+004660****************************************************************
+004670 UPT701O-READ-RTN                  SECTION.
+004680     READ      UPT701O
+004690         AT    END
+004700         MOVE  HIGH-VALUE                TO  END-SW2
+004710*
+004720         NOT AT END
+004730         IF    FILE-STATUS               =   ZERO
+004740               ADD   +1                  TO  CNT-UPT701O
+004750         ELSE
+004760               MOVE  107                 TO  RETURN-CODE
+004770               MOVE FILE-STATUS          TO  MSG-707F-ST
+004780               DISPLAY MSG-707F RETURN-CODE  UPON  CONS
+004790               PERFORM ABEND-MSG-RTN
+004800               STOP RUN
+004810         END-IF.
+004820 UPT701O-READ-EXT.
+004830     EXIT.
+004840****************************************************************
+004850*    (2.4)   即売分  突合結果          判定
+004860****************************************************************
+004870 PHASE1-COMPARE-RTN                SECTION.
+004880     DISPLAY  MSG-501I  CNT-UEU721-IN   UPON  CONS.
+004890     DISPLAY  MSG-503I  CNT-UEU721-GRP  UPON  CONS.
+004900     DISPLAY  MSG-505I  CNT-UPT701O     UPON  CONS.
+004910     IF  CNT-UEU721-GRP               =   CNT-UPT701O
+004920         DISPLAY  MSG-601I             UPON  CONS
+004930     ELSE
+004940         MOVE     "1"                  TO  MISMATCH-SW
+004950         DISPLAY  MSG-603W             UPON  CONS
+004960     END-IF.
+004970 PHASE1-COMPARE-EXT.
+004980     EXIT.
+004990****************************************************************
+005000*    (3.0)   出版社分  突合              処理                  *
+005010****************************************************************
+005020 PHASE2-RTN                        SECTION.
+005030     PERFORM  UPT705-READ-RTN.
+005040     PERFORM  UPT705-PROC-RTN
+005050         UNTIL  END-SW3               =   HIGH-VALUE.
+005060*
+005070     PERFORM  UPT707O-READ-RTN
+005080         UNTIL  END-SW4               =   HIGH-VALUE.
+005090*
+005100     PERFORM  PHASE2-COMPARE-RTN.
+005110 PHASE2-EXT.
+005120     EXIT.
+005130****************************************************************
+005140*    (3.1)   UPT705I  READ-RTN
+005150****************************************************************
+005160 UPT705-READ-RTN                   SECTION.
+005170     READ      UPT705I
+005180         AT    END
+005190         MOVE  HIGH-VALUE                TO  END-SW3
+005200*
+005210         NOT AT END
+005220         IF    FILE-STATUS               =   ZERO
+005230               ADD   +1                  TO  CNT-UPT705-IN
+005240               MOVE  UPT705-SYUPPAN-CD9  TO  NEW-KEY2-SYUPPAN
+005250         ELSE
+005260               MOVE  111                 TO  RETURN-CODE
+005270               MOVE FILE-STATUS          TO  MSG-711F-ST
+005280               DISPLAY MSG-711F RETURN-CODE  UPON  CONS
+005290               PERFORM ABEND-MSG-RTN
+005300               STOP RUN
+005310         END-IF.
+005320 UPT705-READ-EXT.
+005330     EXIT.
+005340****************************************************************
+005350*    (3.2)   UPT705I  グループ判定処理
+005360****************************************************************
+005370 UPT705-PROC-RTN                   SECTION.
+005380     IF  NEW-KEY2-SYUPPAN  NOT =  ZERO
+005390         IF  NEW-KEY2-SYUPPAN  =  OLD-KEY2-SYUPPAN
+005400             CONTINUE
+005410         ELSE
+005420             ADD      1                TO  CNT-UPT705-GRP
+005430             MOVE     NEW-KEY2-SYUPPAN  TO OLD-KEY2-SYUPPAN
+005440         END-IF
+005450     END-IF.
+005460     PERFORM  UPT705-READ-RTN.
+005470 UPT705-PROC-EXT.
+005480     EXIT.
+005490****************************************************************
+005500*    (3.3)   UPT707O  READ-RTN
+005510****************************************************************
+005520 UPT707O-READ-RTN                  SECTION.
+005530     READ      UPT707O
+005540         AT    END
+005550         MOVE  HIGH-VALUE                TO  END-SW4
+005560*
+005570         NOT AT END
+005580         IF    FILE-STATUS               =   ZERO
+005590               ADD   +1                  TO  CNT-UPT707O
+005600         ELSE
+005610               MOVE  115                 TO  RETURN-CODE
+005620               MOVE FILE-STATUS          TO  MSG-715F-ST
+005630               DISPLAY MSG-715F RETURN-CODE  UPON  CONS
+005640               PERFORM ABEND-MSG-RTN
+005650               STOP RUN
+005660         END-IF.
+005670 UPT707O-READ-EXT.
+005680     EXIT.
+005690****************************************************************
+005700*    (3.4)   出版社分  突合結果          判定
+005710****************************************************************
+005720 PHASE2-COMPARE-RTN                SECTION.
+005730     DISPLAY  MSG-507I  CNT-UPT705-IN   UPON  CONS.
+005740     DISPLAY  MSG-509I  CNT-UPT705-GRP  UPON  CONS.
+005750     DISPLAY  MSG-511I  CNT-UPT707O     UPON  CONS.
+005760     IF  CNT-UPT705-GRP               =   CNT-UPT707O
+005770         DISPLAY  MSG-605I             UPON  CONS
+005780     ELSE
+005790         MOVE     "1"                  TO  MISMATCH-SW
+005800         DISPLAY  MSG-607W             UPON  CONS
+005810     END-IF.
+005820 PHASE2-COMPARE-EXT.
+005830     EXIT.
+005840****************************************************************
+005850*    (4.0)     ＳＴＡＲＴメッセージ処理                        *
+005860****************************************************************
+005870 START-MSG-RTN                     SECTION.
+005880     ACCEPT  WK-DATE               FROM   DATE.
+005890     ACCEPT  WK-TIME               FROM   TIME.
+005900     MOVE    WK-Y                  TO     WK-YY.
+005910     MOVE    WK-M                  TO     WK-MM.
+005920     MOVE    WK-D                  TO     WK-DD.
+005930     MOVE    20                    TO     WK-20.
+005940*
+005950     MOVE    WK-YYYY               TO     MESSAGE-START-YYYY.
+005960     MOVE    WK-MM                 TO     MESSAGE-START-MM.
+005970     MOVE    WK-DD                 TO     MESSAGE-START-DD.
+005980     MOVE    WK-TIM                TO     MESSAGE-START-TIM.
+005990     MOVE    WK-MIN                TO     MESSAGE-START-MIN.
+006000     MOVE    WK-SEC                TO     MESSAGE-START-SEC.
+006010*
+006020     DISPLAY  MESSAGE-START  UPON CONS.
+006030*
+006040 START-MSG-EXT.
+006050     EXIT.
+006060****************************************************************
+006070*    (5.0)     ＡＢＥＮＤメッセージ処理                        *
+006080****************************************************************
+006090 ABEND-MSG-RTN                     SECTION.
+006100     ACCEPT  WK-DATE               FROM   DATE.
+006110     ACCEPT  WK-TIME               FROM   TIME.
+006120     MOVE    WK-Y                  TO     WK-YY.
+006130     MOVE    WK-M                  TO     WK-MM.
+006140     MOVE    WK-D                  TO     WK-DD.
+006150     MOVE    20                    TO     WK-20.
+006160*
+006170     MOVE    WK-YYYY               TO     MESSAGE-ABEND-YYYY.
+006180     MOVE    WK-MM                 TO     MESSAGE-ABEND-MM.
+006190     MOVE    WK-DD                 TO     MESSAGE-ABEND-DD.
+006200     MOVE    WK-TIM                TO     MESSAGE-ABEND-TIM.
+006210     MOVE    WK-MIN                TO     MESSAGE-ABEND-MIN.
+006220     MOVE    WK-SEC                TO     MESSAGE-ABEND-SEC.
+006230*
+006240     DISPLAY  MESSAGE-ABEND  UPON CONS.
+006250*
+006260 ABEND-MSG-EXT.
+006270     EXIT.
+006280****************************************************************
+006290*    (6.0)     ＥＮＤメッセージ処理                            *
+006300****************************************************************
+006310 END-MSG-RTN                     SECTION.
+006320     ACCEPT  WK-DATE               FROM   DATE.
+006330     ACCEPT  WK-TIME               FROM   TIME.
+006340     MOVE    WK-Y                  TO     WK-YY.
+006350     MOVE    WK-M                  TO     WK-MM.
+006360     MOVE    WK-D                  TO     WK-DD.
+006370     MOVE    20                    TO     WK-20.
+006380*
+006390     MOVE    WK-YYYY               TO     MESSAGE-END-YYYY.
+006400     MOVE    WK-MM                 TO     MESSAGE-END-MM.
+006410     MOVE    WK-DD                 TO     MESSAGE-END-DD.
+006420     MOVE    WK-TIM                TO     MESSAGE-END-TIM.
+006430     MOVE    WK-MIN                TO     MESSAGE-END-MIN.
+006440     MOVE    WK-SEC                TO     MESSAGE-END-SEC.
+006450*
+006460     DISPLAY  MESSAGE-END  UPON CONS.
+006470*
+006480 END-MSG-EXT.
+006490     EXIT.
+006500****************************************************************
+006510*    (7.0)              エンド 処理                            *
+006520****************************************************************
+006530 END-RTN                           SECTION.
+006540*
+006550     CLOSE     UEU721W.
+006560     CLOSE     UPT701O.
+006570     CLOSE     UPT705I.
+006580     CLOSE     UPT707O.
+006590*
+006600     IF  MISMATCH-FOUND
+006610         MOVE  4                   TO  RETURN-CODE
+006620     ELSE
+006630         MOVE  ZERO                TO  RETURN-CODE
+006640     END-IF.
+006650*
+006660     PERFORM END-MSG-RTN.
+006670*
+006680 END-EXT.
+006690     EXIT.
+006700****************************************************************
+006710*    (8.0)   即売分／出版社分  ＣＤ９突合    処理                *
+006720****************************************************************
+006730 PHASE3-RTN                        SECTION.
+006740     CLOSE     UPT701O.
+006750     OPEN      INPUT     UPT701O.
+006760     IF  FILE-STATUS               =   ZERO
+006770         CONTINUE
+006780     ELSE
+006790         MOVE    105               TO  RETURN-CODE
+006800         MOVE    FILE-STATUS       TO  MSG-705F-ST
+006810         DISPLAY MSG-705F RETURN-CODE UPON CONS
+006820         PERFORM ABEND-MSG-RTN
+006830         STOP    RUN
+006840     END-IF.
+006850     SORT      SORT-FILE2
+006860         ON  ASCENDING  KEY  SORT-SYU-CD9
+006870         INPUT  PROCEDURE  IS  PHASE3-SORT-INPUT-RTN
+006880         GIVING UPT701W.
+006890     CLOSE     UPT707O.
+006900     OPEN      INPUT     UPT707O.
+006910     IF  FILE-STATUS               =   ZERO
+006920         CONTINUE
+006930     ELSE
+006940         MOVE    113               TO  RETURN-CODE
+006950         MOVE    FILE-STATUS       TO  MSG-713F-ST
+006960         DISPLAY MSG-713F RETURN-CODE UPON CONS
+006970         PERFORM ABEND-MSG-RTN
+006980         STOP    RUN
+006990     END-IF.
+007000     OPEN      INPUT     UPT701W.
+007010     IF  FILE-STATUS               =   ZERO
+007020         CONTINUE
+007030     ELSE
+007040         MOVE    121               TO  RETURN-CODE
+007050         MOVE    FILE-STATUS       TO  MSG-721F-ST
+007060         DISPLAY MSG-721F RETURN-CODE UPON CONS
+007070         PERFORM ABEND-MSG-RTN
+007080         STOP    RUN
+007090     END-IF.
+007100     MOVE      ZERO                   TO  END-SW5.
+007110     MOVE      ZERO                   TO  END-SW6.
+007120     MOVE      ZERO                   TO  PH3-KEY1-OLD.
+007130     PERFORM   PHASE3-701-READ-RTN.
+007140     PERFORM   PHASE3-707-READ-RTN.
+007150     PERFORM   PHASE3-COMPARE-RTN
+007160         UNTIL ( END-SW5  =  HIGH-VALUE )
+007170           AND ( END-SW6  =  HIGH-VALUE ).
+007180     CLOSE     UPT701W.
+007190     IF     ( CNT-PH3-ONLY701  =  ZERO )
+007200        AND ( CNT-PH3-ONLY707  =  ZERO )
+007210         DISPLAY  MSG-609I             UPON  CONS
+007220     ELSE
+007230         MOVE     "1"                  TO  MISMATCH-SW
+007240         DISPLAY  MSG-611W             UPON  CONS
+007250     END-IF.
+007260 PHASE3-EXT.
+007270     EXIT.
+007280****************************************************************
+007290*    (8.1)   即売ファイル ＣＤ９  ソート入力          処理        *
+007300****************************************************************
+007310 PHASE3-SORT-INPUT-RTN             SECTION.
+007320     MOVE      ZERO                   TO  END-SW7.
+007330     PERFORM   PHASE3-SORT-INPUT-READ-RTN
+007340         UNTIL  END-SW7              =   HIGH-VALUE.
+007350 PHASE3-SORT-INPUT-EXT.
+007360     EXIT.
+007370****************************************************************
+007380*    (8.2)   即売ファイル ＣＤ９  ソート入力  ＲＥＡＤ  処理      *
+007390****************************************************************
+007400 PHASE3-SORT-INPUT-READ-RTN        SECTION.
+007410     READ      UPT701O
+007420         AT    END
+007430             MOVE  HIGH-VALUE            TO  END-SW7
+007440         NOT AT END
+007450             IF    FILE-STATUS           =   ZERO
+007460                   MOVE  UPT701-SYUPPAN-CD9  TO  SORT-SYU-CD9
+007470                   RELEASE  SORT-REC2
+007480             ELSE
+007490                   MOVE  107               TO  RETURN-CODE
+007500                   MOVE  FILE-STATUS       TO  MSG-707F-ST
+007510                   DISPLAY MSG-707F RETURN-CODE  UPON  CONS
+007520                   PERFORM ABEND-MSG-RTN
+007530                   STOP RUN
+007540             END-IF
+007550     END-READ.
+007560 PHASE3-SORT-INPUT-READ-EXT.
+007570     EXIT.
+007580****************************************************************
+007590*    (8.3)   即売ＣＤ９整列済みファイル  ＲＥＡＤ  処理（重複排除）*
+007600****************************************************************
+007610 PHASE3-701-READ-RTN               SECTION.
+007620     PERFORM  PHASE3-701-RAW-READ-RTN
+007630         WITH TEST AFTER
+007640         UNTIL ( END-SW5  =  HIGH-VALUE )
+007650            OR ( PH3-KEY1  NOT =  PH3-KEY1-OLD ).
+007660     IF  END-SW5                     NOT =   HIGH-VALUE
+007670         MOVE  PH3-KEY1               TO  PH3-KEY1-OLD
+007680     END-IF.
+007690 PHASE3-701-READ-EXT.
+007700     EXIT.
+007710****************************************************************
+007720*    (8.3.1) 即売ＣＤ９整列済みファイル  ＲＥＡＤ  処理（実read）*
+007730****************************************************************
+007740 PHASE3-701-RAW-READ-RTN           SECTION.
+007750     READ      UPT701W
+007760         AT    END
+007770             MOVE  HIGH-VALUE            TO  END-SW5
+007780         NOT AT END
+007790             IF    FILE-STATUS           =   ZERO
+007800                   MOVE  UPT701W-SYU-CD9  TO  PH3-KEY1
+007810             ELSE
+007820                   MOVE  117               TO  RETURN-CODE
+007830                   MOVE  FILE-STATUS       TO  MSG-717F-ST
+007840                   DISPLAY MSG-717F RETURN-CODE  UPON  CONS
+007850                   PERFORM ABEND-MSG-RTN
+007860                   STOP RUN
+007870             END-IF
+007880     END-READ.
+007890 PHASE3-701-RAW-READ-EXT.
+007900     EXIT.
+007910****************************************************************
+007920*    (8.4)   出版社ファイル  ＲＥＡＤ  処理（突合用）            *
+007930****************************************************************
+007940 PHASE3-707-READ-RTN               SECTION.
+007950     READ      UPT707O
+007960         AT    END
+007970             MOVE  HIGH-VALUE            TO  END-SW6
+007980         NOT AT END
+007990             IF    FILE-STATUS           =   ZERO
+008000                   MOVE  UPT707-SYUPPAN-CD9  TO  PH3-KEY2
+008010             ELSE
+008020                   MOVE  115               TO  RETURN-CODE
+008030                   MOVE  FILE-STATUS       TO  MSG-715F-ST
+008040                   DISPLAY MSG-715F RETURN-CODE  UPON  CONS
+008050                   PERFORM ABEND-MSG-RTN
+008060                   STOP RUN
+008070             END-IF
+008080     END-READ.
+008090 PHASE3-707-READ-EXT.
+008100     EXIT.
+008110****************************************************************
+008120*    (8.5)   即売分／出版社分  ＣＤ９  突合比較        処理      *
+008130****************************************************************
+008140 PHASE3-COMPARE-RTN                SECTION.
+008150     IF        END-SW5                 =   HIGH-VALUE
+008160         ADD   1                       TO  CNT-PH3-ONLY707
+008170         PERFORM  PHASE3-707-READ-RTN
+008180     ELSE
+008190         IF    END-SW6                 =   HIGH-VALUE
+008200             ADD  1                    TO  CNT-PH3-ONLY701
+008210             PERFORM  PHASE3-701-READ-RTN
+008220         ELSE
+008230             IF    PH3-KEY1            =   PH3-KEY2
+008240                 PERFORM  PHASE3-701-READ-RTN
+008250                 PERFORM  PHASE3-707-READ-RTN
+008260             ELSE
+008270                 IF    PH3-KEY1        <   PH3-KEY2
+008280                     ADD  1                TO  CNT-PH3-ONLY701
+008290                     PERFORM  PHASE3-701-READ-RTN
+008300                 ELSE
+008310                     ADD  1                TO  CNT-PH3-ONLY707
+008320                     PERFORM  PHASE3-707-READ-RTN
+008330                 END-IF
+008340             END-IF
+008350         END-IF
+008360     END-IF.
+008370 PHASE3-COMPARE-EXT.
+008380     EXIT.
