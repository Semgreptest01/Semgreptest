@@ -1,383 +1,882 @@
-000010****************************************************************
-000020*    システム名    ： 新聞競馬新聞実績
-000030*    プログラム名  ： 出版社ファイル作成処理
-000040*    プログラムＩＤ： UPBD005
-000050*    作  成  者    ： T.HARUYAMA
+000010****************************************************************
+000020*    システム名    ： 新聞競馬新聞実績
+000030*    プログラム名  ： 出版社ファイル作成処理
+000040*    プログラムＩＤ： UPBD005
+000050*    作  成  者    ： T.HARUYAMA
 000060*    作  成  日    ： 2003年12月 1日
-000070*    修  正  日    ： 2004年01月29日 種別区分追加
-000080****************************************************************
-000090 IDENTIFICATION                    DIVISION.
-000100 PROGRAM-ID.                       UPBD005.
-000110 AUTHOR.                           T.HARUYAMA.
-000120*
-000130 ENVIRONMENT                       DIVISION.
-000140 CONFIGURATION                     SECTION.
-000150 SOURCE-COMPUTER.                  SUN.
-000160 OBJECT-COMPUTER.                  SUN.
-000170 SPECIAL-NAMES.
-000180     ENVIRONMENT-NAME          IS  ORA-NAME
-000190     ENVIRONMENT-VALUE         IS  ORA-VALUE
-000200     CONSOLE                   IS  CONS
-000210     ARGUMENT-NUMBER           IS  BANGO
-000220     ARGUMENT-VALUE            IS  ATAI.
-000230*----*---*---*---*---*---------*---*---*---*---*---*---*---*---*
-000240 INPUT-OUTPUT                      SECTION.
-000250 FILE-CONTROL.
-000260*------------ファイル   （入力）-------------------------------*
-000270     SELECT  UPT705I ASSIGN     TO  UPT705I
-000280                     STATUS     IS  FILE-STATUS.
-000290*------------ファイル   （出力）-------------------------------*
-000300     SELECT  UPT707O ASSIGN
-000310                                TO  UPT707O
-000320             ACCESS  MODE       IS  SEQUENTIAL
-000330             FILE    STATUS     FILE-STATUS.
-000340*
-000350 DATA                              DIVISION.
-000360 FILE                              SECTION.
-000370*
-000380****************************************************************
-000390*            ファイル   （入力）
-000400****************************************************************
-000410 FD  UPT705I        LABEL  RECORD STANDARD.
-000420 01  UPT705I-REC.
-000430     COPY   UPT705C.
-000440*
-000450****************************************************************
-000460*            ファイル   （出力）
-000470****************************************************************
-000480 FD  UPT707O         LABEL  RECORD STANDARD.
-000490 01  UPT707O-REC.
-000500     COPY   UPT707C.
-000510*
-000520 WORKING-STORAGE                   SECTION.
-000530*---------------< WORK-AREA定義 >-----------------------------*
-000540 01  SW-AREA.
-000550     03  END-SW                        PIC X(02) VALUE ZERO.
-000560 01  WK-DATE.
-000570     03  WK-Y                          PIC  9(2).
-000580     03  WK-M                          PIC  9(2).
-000590     03  WK-D                          PIC  9(2).
-000600 01  WK-YYYYMMDD.
-000610     03  WK-YYYY.
-000620       05  WK-20                       PIC  9(2).
-000630       05  WK-YY                       PIC  9(2).
-000640     03  WK-MM                         PIC  9(2).
-000650     03  WK-DD                         PIC  9(2).
-000660     03  WK-TIME.
-000670       05  WK-TIM                      PIC  9(2).
-000680       05  WK-MIN                      PIC  9(2).
-000690       05  WK-SEC                      PIC  9(2).
-000700*---------------< キーの定義 >--------------------------------*
-000710 01  KEY-AREA.
-000720     03  NEW-KEY.
-000730       05  NEW-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
-000740     03  OLD-KEY.
-000750       05  OLD-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
-000760*
-000770*---------------< ステータスの定義 >--------------------------*
-000780 01  STATUS-AREA.
-000790     03  FILE-STATUS                   PIC X(02) VALUE ZERO.
-000800*---------------< カウントの定義 >----------------------------*
-000810 01  UPT705-CNT-AREA.
-000820     03  CNT-IN                        PIC 9(09) VALUE ZERO.
-000830     03  CNT-OUT                       PIC 9(09) VALUE ZERO.
-000840*
-000850*---------------< メッセージ１の定義 >------------------------*
-000860 01  MSG-PGID                          PIC X(08) VALUE
-000870     "UPBD005".
-000880 01  MESSAGE-AREA1.
-000890     03  MESSAGE-START.
-000900       05  FILLER                      PIC X(12) VALUE
-000910     "++ UPBD005 ".
-000920       05  MESSAGE-START-YMD.
-000930         07  MESSAGE-START-YYYY        PIC 9(04).
-000940         07  FILLER                    PIC X(01) VALUE "/".
-000950         07  MESSAGE-START-MM          PIC 9(02).
-000960         07  FILLER                    PIC X(01) VALUE "/".
-000970         07  MESSAGE-START-DD          PIC 9(02).
-000980         07  FILLER                    PIC X(01) VALUE " ".
-000990         07  MESSAGE-START-TIM         PIC 9(02).
-001000         07  FILLER                    PIC X(01) VALUE ":".
-001010         07  MESSAGE-START-MIN         PIC 9(02).
-001020         07  FILLER                    PIC X(01) VALUE ":".
-001030         07  MESSAGE-START-SEC         PIC 9(02).
-001040         07  FILLER                    PIC X(01) VALUE " ".
-001050       05  FILLER                      PIC X(08) VALUE
-001060     "*START* ".
-001070     03  MESSAGE-END.
-001080       05  FILLER                      PIC X(12) VALUE
-001090     "++ UPBD005 ".
-001100       05  MESSAGE-END-YMD.
-001110         07  MESSAGE-END-YYYY          PIC 9(04).
-001120         07  FILLER                    PIC X(01) VALUE "/".
-001130         07  MESSAGE-END-MM            PIC 9(02).
-001140         07  FILLER                    PIC X(01) VALUE "/".
-001150         07  MESSAGE-END-DD            PIC 9(02).
-001160         07  FILLER                    PIC X(01) VALUE " ".
-001170         07  MESSAGE-END-TIM           PIC 9(02).
-001180         07  FILLER                    PIC X(01) VALUE ":".
-001190         07  MESSAGE-END-MIN           PIC 9(02).
-001200         07  FILLER                    PIC X(01) VALUE ":".
-001210         07  MESSAGE-END-SEC           PIC 9(02).
-001220         07  FILLER                    PIC X(01) VALUE " ".
-001230       05  FILLER                      PIC X(13) VALUE
-001240     "*NORMAL END* ".
-001250     03  MESSAGE-ABEND.
-001260       05  FILLER                      PIC X(12) VALUE
-001270     "++ UPBD005 ".
-001280       05  MESSAGE-ABEND-YMD.
-001290         07  MESSAGE-ABEND-YYYY        PIC 9(04).
-001300         07  FILLER                    PIC X(01) VALUE "/".
-001310         07  MESSAGE-ABEND-MM          PIC 9(02).
-001320         07  FILLER                    PIC X(01) VALUE "/".
-001330         07  MESSAGE-ABEND-DD          PIC 9(02).
-001340         07  FILLER                    PIC X(01) VALUE " ".
-001350         07  MESSAGE-ABEND-TIM         PIC 9(02).
-001360         07  FILLER                    PIC X(01) VALUE ":".
-001370         07  MESSAGE-ABEND-MIN         PIC 9(02).
-001380         07  FILLER                    PIC X(01) VALUE ":".
-001390         07  MESSAGE-ABEND-SEC         PIC 9(02).
-001400         07  FILLER                    PIC X(01) VALUE " ".
-001410       05  FILLER                      PIC X(15) VALUE
-001420     "*ABNORMAL END* ".
-001430     03  MESSAGE-0.
-001440       05  MSG0-PGID                   PIC X(08).
-001450       05  MSG0-NAME                   PIC X(41).
-001460*
-001470*---< メッセージ２の定義 >---*
-001480 01  MESSAGE-AREA2.
-001490     03  MSG-501I.
-001500       05  FILLER                      PIC  X(41) VALUE
-001510     "++ UPBD005  501I UPT705       IN COUNT = ".
-001520     03  MSG-701I.
-001530       05  FILLER                      PIC  X(41) VALUE
-001540     "++ UPBD005  701I UPT707      OUT COUNT = ".
-001550     03  MSG-501F.
-001560       05  FILLER                      PIC  X(41) VALUE
-001570     "++ UPBD005  501F UPT705  OPEN  ERROR ST= ".
-001580       05  MSG-501F-ST                 PIC  9(03).
-001590       05  FILLER                      PIC  X(01) VALUE " ".
-001600     03  MSG-503F.
-001610       05  FILLER                      PIC  X(41) VALUE
-001620     "++ UPBD005  503F UPT705  READ  ERROR ST= ".
-001630       05  MSG-503F-ST                 PIC  9(03).
-001640       05  FILLER                      PIC  X(01) VALUE " ".
-001650     03  MSG-701F.
-001660       05  FILLER                      PIC X(41)     VALUE
-001670     "++ UPBD005  701F OUTPUT  OPEN  ERROR ST= ".
-001680       05  MSG-701F-ST                 PIC  9(03).
-001690     03  MSG-703F.
-001700       05  FILLER                      PIC  X(41) VALUE
-001710     "++ UPBD005  703F OUTPUT  WRITE ERROR ST= ".
-001720       05  MSG-703F-ST                 PIC  9(03).
-001730*
-001740 PROCEDURE                         DIVISION.
-001750****************************************************************
-001760*    (0.0)   メイン              処理                          *
-001770****************************************************************
-001780 MAIN-RTN                          SECTION.
-001790*
-001800     PERFORM      INIT-RTN.
-001810*
-001820     PERFORM      PROC-RTN
-001830         UNTIL    END-SW           =   HIGH-VALUE.
-001840*
-001850     PERFORM      END-RTN.
-001860*
-001870     STOP         RUN.
-001880*
-001890 MAIN-EXT.
-001900     EXIT.
-001910****************************************************************
-001920*    (1.0)   イニシャル          処理                          *
-001930****************************************************************
-001940 INIT-RTN                          SECTION.
-001950     PERFORM      START-MSG-RTN.
-001960*
-001970     MOVE    99                    TO  RETURN-CODE.
-001980*
-001990*-----------< ファイル  （入力）ＯＰＥＮ  >--------------------*
-002000     OPEN INPUT UPT705I.
-002010     IF  FILE-STATUS               =   ZERO
-002020         CONTINUE
-002030     ELSE
-002040         MOVE    101               TO  RETURN-CODE
-002050         MOVE    FILE-STATUS       TO  MSG-501F-ST
-002060         DISPLAY MSG-501F RETURN-CODE UPON CONS
-002070         PERFORM ABEND-MSG-RTN
-002080         STOP    RUN
-002090     END-IF.
-002100*-----------< ファイル  （出力）ＯＰＥＮ  >--------------------*
-002110     OPEN OUTPUT UPT707O.
-002120     IF  FILE-STATUS               =   ZERO
-002130         CONTINUE
-002140     ELSE
-002150         MOVE    201               TO  RETURN-CODE
-002160         MOVE    FILE-STATUS       TO  MSG-701F-ST
-002170         DISPLAY MSG-701F RETURN-CODE UPON CONS
-002180         PERFORM ABEND-MSG-RTN
-002190         STOP    RUN
-002200     END-IF.
-002210*
-002220*-----------< 初期ロード >-------------------------------------*
-002230     PERFORM      READ-RTN.
-002240 INIT-EXT.
-002250     EXIT.
-002260****************************************************************
-002270*    (1.1)   READ-RTN
-002280****************************************************************
-002290 READ-RTN                          SECTION.
-002300     READ      UPT705I
-002310         AT    END
-002320         MOVE  HIGH-VALUE                TO  END-SW
-002330*
-002340         NOT AT END
-002350         IF    FILE-STATUS               =   ZERO
-002360               ADD   +1                  TO  CNT-IN
-002370               MOVE  UPT705-SYUPPAN-CD9  TO  NEW-KEY-SYUPPAN
-002380         ELSE
-002390               MOVE  103                 TO  RETURN-CODE
-002400               MOVE FILE-STATUS          TO  MSG-503F-ST
-002410               DISPLAY MSG-503F RETURN-CODE  UPON  CONS
-002420               PERFORM ABEND-MSG-RTN
-002430               STOP RUN
-002440         END-IF.
-002450 READ-EXT.
-002460     EXIT.
-002470****************************************************************
-002480*    (2.0)   PROC-RTN                                          *
-002490****************************************************************
-002500 PROC-RTN                          SECTION.
-002510*
-002520     IF( NEW-KEY-SYUPPAN = OLD-KEY-SYUPPAN ) THEN
-002530         CONTINUE
-002540     ELSE
-002550         PERFORM  EDIT-RTN
-002560         PERFORM  WRITE-RTN
-002570         MOVE     NEW-KEY-SYUPPAN       TO  OLD-KEY-SYUPPAN
-002580     END-IF.
-002590*
-002600*-----------< READ処理 >-------------------------------------*
-002610     PERFORM  READ-RTN.
-002620*
-002630 PROC-EXT.
-002640     EXIT.
-002650****************************************************************
-002660*    (2.0.0)           編集      処理                          *
-002670****************************************************************
-002680 EDIT-RTN                          SECTION.
-002690     INITIALIZE  UPT707O-REC.
-002700****************************************************************
-002710*    ここは、入力ファイルから
-002720*    OUTPUT用ファイルへの編集を記述すること。
-002730****************************************************************
-002740     MOVE    UPT705-SYUPPAN-CD9
-002750         TO  UPT707-TORIHIKI-CD9.
-002760     MOVE    UPT705-SYUPPAN-CD9
-002770         TO  UPT707-SYUPPAN-CD9.
-002780     MOVE    1
-002790         TO  UPT707-SYU-KBN9.
-002800     MOVE    X"0A"
-002810         TO  UPT707-KAI-CD.
-002820*
-002830 EDIT-EXT.
-002840     EXIT.
-002850****************************************************************
-002860*    (2.0.1)           出力      処理                          *
-002870****************************************************************
-002880 WRITE-RTN                         SECTION.
-002890*
-002900     WRITE UPT707O-REC.
-002910     IF    FILE-STATUS             =   ZERO
-002920           ADD  1                  TO  CNT-OUT
-002930     ELSE
-002940           MOVE 202                TO  RETURN-CODE
-002950           MOVE FILE-STATUS        TO  MSG-703F-ST
-002960           DISPLAY  MSG-703F       RETURN-CODE UPON CONS
-002970           PERFORM  ABEND-MSG-RTN
-002980           STOP RUN
-002990     END-IF.
-003000*
-003010 WRITE-EXT.
-003020     EXIT.
-003030****************************************************************
-003040*    (3.0)     ＳＴＡＲＴメッセージ処理                        *
-003050****************************************************************
-003060 START-MSG-RTN                     SECTION.
-003070     ACCEPT  WK-DATE               FROM   DATE.
-003080     ACCEPT  WK-TIME               FROM   TIME.
-003090     MOVE    WK-Y                  TO     WK-YY.
-003100     MOVE    WK-M                  TO     WK-MM.
-003110     MOVE    WK-D                  TO     WK-DD.
-003120     MOVE    20                    TO     WK-20.
-003130*
-003140     MOVE    WK-YYYY               TO     MESSAGE-START-YYYY.
-003150     MOVE    WK-MM                 TO     MESSAGE-START-MM.
-003160     MOVE    WK-DD                 TO     MESSAGE-START-DD.
-003170     MOVE    WK-TIM                TO     MESSAGE-START-TIM.
-003180     MOVE    WK-MIN                TO     MESSAGE-START-MIN.
-003190     MOVE    WK-SEC                TO     MESSAGE-START-SEC.
-003200*
-003210     DISPLAY  MESSAGE-START  UPON CONS.
-003220*
-003230 START-MSG-EXT.
-003240     EXIT.
-003250****************************************************************
-003260*    (4.0)     ＡＢＥＮＤメッセージ処理                        *
-003270****************************************************************
-003280 ABEND-MSG-RTN                     SECTION.
-003290     ACCEPT  WK-DATE               FROM   DATE.
-003300     ACCEPT  WK-TIME               FROM   TIME.
-003310     MOVE    WK-Y                  TO     WK-YY.
-003320     MOVE    WK-M                  TO     WK-MM.
-003330     MOVE    WK-D                  TO     WK-DD.
-003340     MOVE    20                    TO     WK-20.
-003350*
-003360     MOVE    WK-YYYY               TO     MESSAGE-ABEND-YYYY.
-003370     MOVE    WK-MM                 TO     MESSAGE-ABEND-MM.
-003380     MOVE    WK-DD                 TO     MESSAGE-ABEND-DD.
-003390     MOVE    WK-TIM                TO     MESSAGE-ABEND-TIM.
-003400     MOVE    WK-MIN                TO     MESSAGE-ABEND-MIN.
-003410     MOVE    WK-SEC                TO     MESSAGE-ABEND-SEC.
-003420*
-003430     DISPLAY  MESSAGE-ABEND  UPON CONS.
-003440*
-003450 ABEND-MSG-EXT.
-003460     EXIT.
-003470****************************************************************
-003480*    (5.0)     ＥＮＤメッセージ処理                            *
-003490****************************************************************
-003500 END-MSG-RTN                     SECTION.
-003510     ACCEPT  WK-DATE               FROM   DATE.
-003520     ACCEPT  WK-TIME               FROM   TIME.
-003530     MOVE    WK-Y                  TO     WK-YY.
-003540     MOVE    WK-M                  TO     WK-MM.
-003550     MOVE    WK-D                  TO     WK-DD.
-003560     MOVE    20                    TO     WK-20.
-003570*
-003580     MOVE    WK-YYYY               TO     MESSAGE-END-YYYY.
-003590     MOVE    WK-MM                 TO     MESSAGE-END-MM.
-003600     MOVE    WK-DD                 TO     MESSAGE-END-DD.
-003610     MOVE    WK-TIM                TO     MESSAGE-END-TIM.
-003620     MOVE    WK-MIN                TO     MESSAGE-END-MIN.
-003630     MOVE    WK-SEC                TO     MESSAGE-END-SEC.
-003640*
-003650     DISPLAY  MESSAGE-END  UPON CONS.
-003660*
-003670 END-MSG-EXT.
-003680     EXIT.
-003690****************************************************************
-003700*    (6.0)              エンド 処理                            *
-003710****************************************************************
-003720 END-RTN                           SECTION.
-003730*
-003740     CLOSE     UPT705I.
-003750     CLOSE     UPT707O.
-003760     MOVE      ZERO                TO  RETURN-CODE.
-003770*---------< 入力件数表示 >-------------------------------------*
-003780     DISPLAY MSG-501I  CNT-IN  UPON CONS.
-003790     DISPLAY MSG-701I  CNT-OUT UPON CONS.
-003800     PERFORM END-MSG-RTN.
-003810*
-003820 END-EXT.
-003830     EXIT.
+000070*    修  正  日    ： 2004年01月29日 種別区分追加
+000080****************************************************************
+000090 IDENTIFICATION                    DIVISION.
+000100 PROGRAM-ID.                       UPBD005.
+000110 AUTHOR.                           T.HARUYAMA.
+000120*
+000130 ENVIRONMENT                       DIVISION.
+000140 CONFIGURATION                     SECTION.
+000150 SOURCE-COMPUTER.                  SUN.
+000160 OBJECT-COMPUTER.                  SUN.
+000170 SPECIAL-NAMES.
+000180     ENVIRONMENT-NAME          IS  ORA-NAME
+000190     ENVIRONMENT-VALUE         IS  ORA-VALUE
+000200     CONSOLE                   IS  CONS
+000210     ARGUMENT-NUMBER           IS  BANGO
+000220     ARGUMENT-VALUE            IS  ATAI.
+000230*----*---*---*---*---*---------*---*---*---*---*---*---*---*---*
+000240 INPUT-OUTPUT                      SECTION.
+000250 FILE-CONTROL.
+000260*------------ファイル   （入力）-------------------------------*
+000270     SELECT  UPT705I ASSIGN     TO  UPT705I-DSN
+000280                     STATUS     IS  FILE-STATUS.
+000290*------------ファイル   （回号マスタ）-------------------------*
+000300     SELECT  UPT706I ASSIGN     TO  UPT706I
+000310             ORGANIZATION       IS  INDEXED
+000320             ACCESS  MODE       IS  RANDOM
+000330             RECORD  KEY        IS  UPT706-SYUPPAN-CD9
+000340             FILE    STATUS     IS  FILE-STATUS.
+000350*------------ファイル   （種別区分マスタ）---------------------*
+000360     SELECT  UPT710I ASSIGN     TO  UPT710I
+000370             ORGANIZATION       IS  INDEXED
+000380             ACCESS  MODE       IS  RANDOM
+000390             RECORD  KEY        IS  UPT710-SYUPPAN-CD9
+000400             FILE    STATUS     IS  FILE-STATUS.
+000410*------------ファイル   （出力）-------------------------------*
+000420     SELECT  UPT707O ASSIGN
+000430                                TO  UPT707O
+000440             ORGANIZATION       IS  INDEXED
+000450             ACCESS  MODE       IS  SEQUENTIAL
+000460             RECORD  KEY        IS  UPT707-KEY
+000470             FILE    STATUS     FILE-STATUS.
+000480*------------ファイル   （チェックポイント）-------------------*
+000490     SELECT  UPT707K      ASSIGN
+000500                                TO  UPT707K
+000510             ACCESS  MODE       IS  SEQUENTIAL
+000520             FILE    STATUS     FILE-STATUS.
+000530*------------ファイル   （集計サマリ）---------------------------*
+000540     SELECT  UPT707S      ASSIGN
+000550                                TO  UPT707S
+000560             ACCESS  MODE       IS  SEQUENTIAL
+000570             FILE    STATUS     FILE-STATUS.
+000580*
+000590 DATA                              DIVISION.
+000600 FILE                              SECTION.
+000610*
+000620****************************************************************
+000630*            ファイル   （入力）
+000640****************************************************************
+000650 FD  UPT705I        LABEL  RECORD STANDARD.
+000660 01  UPT705I-REC.
+000670     COPY   UPT705C.
+000680*
+000690****************************************************************
+000700*            ファイル   （回号マスタ）
+000710****************************************************************
+000720 FD  UPT706I        LABEL  RECORD STANDARD.
+000730 01  UPT706I-REC.
+000740     COPY   UPT706C.
+000750*
+000760****************************************************************
+000770*            ファイル   （種別区分マスタ）
+000780****************************************************************
+000790 FD  UPT710I        LABEL  RECORD STANDARD.
+000800 01  UPT710I-REC.
+000810     COPY   UPT710C.
+000820*
+000830****************************************************************
+000840*            ファイル   （出力）
+000850****************************************************************
+000860 FD  UPT707O         LABEL  RECORD STANDARD.
+000870 01  UPT707O-REC.
+000880     COPY   UPT707C.
+000890*
+000900****************************************************************
+000910*            ファイル   （チェックポイント）
+000920****************************************************************
+000930 FD  UPT707K         LABEL  RECORD STANDARD.
+000940 01  UPT707K-REC.
+000950     COPY   UPT707KC.
+000960*
+000970****************************************************************
+000980*            ファイル   （集計サマリ）
+000990****************************************************************
+001000 FD  UPT707S         LABEL  RECORD STANDARD.
+001010 01  UPT707S-REC.
+001020     COPY   UPT707SC.
+001030*
+001040 WORKING-STORAGE                   SECTION.
+001050*---------------< WORK-AREA定義 >-----------------------------*
+001060 01  SW-AREA.
+001070     03  END-SW                        PIC X(02) VALUE ZERO.
+001080     03  RESTART-SW                    PIC X(01) VALUE "0".
+001090         88  RESTART-REQUESTED         VALUE "1".
+001100     03  FIRST-REC-SW                  PIC X(01) VALUE "1".
+001110         88  FIRST-REC                 VALUE "1".
+001120 01  WK-DATE.
+001130     03  WK-Y                          PIC  9(2).
+001140     03  WK-M                          PIC  9(2).
+001150     03  WK-D                          PIC  9(2).
+001160 01  WK-YYYYMMDD.
+001170     03  WK-YYYY.
+001180       05  WK-20                       PIC  9(2).
+001190       05  WK-YY                       PIC  9(2).
+001200     03  WK-MM                         PIC  9(2).
+001210     03  WK-DD                         PIC  9(2).
+001220     03  WK-TIME.
+001230       05  WK-TIM                      PIC  9(2).
+001240       05  WK-MIN                      PIC  9(2).
+001250       05  WK-SEC                      PIC  9(2).
+001260*---------------< キーの定義 >--------------------------------*
+001270 01  KEY-AREA.
+001280     03  NEW-KEY.
+001290       05  NEW-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
+001300     03  OLD-KEY.
+001310       05  OLD-KEY-SYUPPAN             PIC 9(06) VALUE ZERO.
+001320*
+001330*---------------< ステータスの定義 >--------------------------*
+001340 01  STATUS-AREA.
+001350     03  FILE-STATUS                   PIC X(02) VALUE ZERO.
+001360*---------------< カウントの定義 >----------------------------*
+001370 01  UPT705-CNT-AREA.
+001380     03  CNT-IN                        PIC 9(09) VALUE ZERO.
+001390     03  CNT-OUT                       PIC 9(09) VALUE ZERO.
+001400*---------------< 集計サマリの定義 >--------------------------*
+001410 01  SUMMARY-CNT-AREA.
+001420     03  GRP-CNT                       PIC 9(09) VALUE ZERO.
+001430*---------------< 起動パラメタの定義 >------------------------*
+001440 01  ARG-AREA.
+001450     03  ARG-CNT                       PIC 9(02) VALUE ZERO.
+001460*---------------< チェックポイントの定義 >--------------------*
+001470 01  CKPT-AREA.
+001480     03  CKPT-INTERVAL                 PIC 9(05) VALUE 1000.
+001490     03  CKPT-DIV                      PIC 9(09) VALUE ZERO.
+001500     03  CKPT-REM                      PIC 9(09) VALUE ZERO.
+001510     03  CKPT-DUE-SW                   PIC X(01) VALUE "0".
+001520         88  CKPT-DUE                  VALUE "1".
+001530     03  CKPT-END-SW                   PIC X(02) VALUE ZERO.
+001540     03  CKPT-FOUND-SW                 PIC X(01) VALUE "0".
+001550         88  CKPT-FOUND                VALUE "1".
+001560*---------------< 件数ＤＢ連携（環境変数）の定義 >--------------*
+001570 01  ORA-STAGE-AREA.
+001580     03  ORA-ENV-NAME                  PIC X(20).
+001590     03  ORA-ENV-VALUE                 PIC X(09).
+001600*
+001610*---------------< メッセージ１の定義 >------------------------*
+001620 01  MSG-PGID                          PIC X(08) VALUE
+001630     "UPBD005".
+001640 01  MESSAGE-AREA1.
+001650     03  MESSAGE-START.
+001660       05  FILLER                      PIC X(12) VALUE
+001670     "++ UPBD005 ".
+001680       05  MESSAGE-START-YMD.
+001690         07  MESSAGE-START-YYYY        PIC 9(04).
+001700         07  FILLER                    PIC X(01) VALUE "/".
+001710         07  MESSAGE-START-MM          PIC 9(02).
+001720         07  FILLER                    PIC X(01) VALUE "/".
+001730         07  MESSAGE-START-DD          PIC 9(02).
+001740         07  FILLER                    PIC X(01) VALUE " ".
+001750         07  MESSAGE-START-TIM         PIC 9(02).
+001760         07  FILLER                    PIC X(01) VALUE ":".
+001770         07  MESSAGE-START-MIN         PIC 9(02).
+001780         07  FILLER                    PIC X(01) VALUE ":".
+001790         07  MESSAGE-START-SEC         PIC 9(02).
+001800         07  FILLER                    PIC X(01) VALUE " ".
+001810       05  FILLER                      PIC X(08) VALUE
+001820     "*START* ".
+001830     03  MESSAGE-END.
+001840       05  FILLER                      PIC X(12) VALUE
+001850     "++ UPBD005 ".
+001860       05  MESSAGE-END-YMD.
+001870         07  MESSAGE-END-YYYY          PIC 9(04).
+001880         07  FILLER                    PIC X(01) VALUE "/".
+001890         07  MESSAGE-END-MM            PIC 9(02).
+001900         07  FILLER                    PIC X(01) VALUE "/".
+001910         07  MESSAGE-END-DD            PIC 9(02).
+001920         07  FILLER                    PIC X(01) VALUE " ".
+001930         07  MESSAGE-END-TIM           PIC 9(02).
+001940         07  FILLER                    PIC X(01) VALUE ":".
+001950         07  MESSAGE-END-MIN           PIC 9(02).
+001960         07  FILLER                    PIC X(01) VALUE ":".
+001970         07  MESSAGE-END-SEC           PIC 9(02).
+001980         07  FILLER                    PIC X(01) VALUE " ".
+001990       05  FILLER                      PIC X(13) VALUE
+002000     "*NORMAL END* ".
+002010     03  MESSAGE-ABEND.
+002020       05  FILLER                      PIC X(12) VALUE
+002030     "++ UPBD005 ".
+002040       05  MESSAGE-ABEND-YMD.
+002050         07  MESSAGE-ABEND-YYYY        PIC 9(04).
+002060         07  FILLER                    PIC X(01) VALUE "/".
+002070         07  MESSAGE-ABEND-MM          PIC 9(02).
+002080         07  FILLER                    PIC X(01) VALUE "/".
+002090         07  MESSAGE-ABEND-DD          PIC 9(02).
+002100         07  FILLER                    PIC X(01) VALUE " ".
+002110         07  MESSAGE-ABEND-TIM         PIC 9(02).
+002120         07  FILLER                    PIC X(01) VALUE ":".
+002130         07  MESSAGE-ABEND-MIN         PIC 9(02).
+002140         07  FILLER                    PIC X(01) VALUE ":".
+002150         07  MESSAGE-ABEND-SEC         PIC 9(02).
+002160         07  FILLER                    PIC X(01) VALUE " ".
+002170       05  FILLER                      PIC X(15) VALUE
+002180     "*ABNORMAL END* ".
+002190     03  MESSAGE-0.
+002200       05  MSG0-PGID                   PIC X(08).
+002210       05  MSG0-NAME                   PIC X(41).
+002220*
+002230*---< メッセージ２の定義 >---*
+002240 01  MESSAGE-AREA2.
+002250     03  MSG-501I.
+002260       05  FILLER                      PIC  X(41) VALUE
+002270     "++ UPBD005  501I UPT705       IN COUNT = ".
+002280     03  MSG-701I.
+002290       05  FILLER                      PIC  X(41) VALUE
+002300     "++ UPBD005  701I UPT707      OUT COUNT = ".
+002310     03  MSG-501F.
+002320       05  FILLER                      PIC  X(41) VALUE
+002330     "++ UPBD005  501F UPT705  OPEN  ERROR ST= ".
+002340       05  MSG-501F-ST                 PIC  9(03).
+002350       05  FILLER                      PIC  X(01) VALUE " ".
+002360     03  MSG-503F.
+002370       05  FILLER                      PIC  X(41) VALUE
+002380     "++ UPBD005  503F UPT705  READ  ERROR ST= ".
+002390       05  MSG-503F-ST                 PIC  9(03).
+002400       05  FILLER                      PIC  X(01) VALUE " ".
+002410     03  MSG-505F.
+002420       05  FILLER                      PIC  X(41) VALUE
+002430     "++ UPBD005  505F UPT706  OPEN  ERROR ST= ".
+002440       05  MSG-505F-ST                 PIC  9(03).
+002450       05  FILLER                      PIC  X(01) VALUE " ".
+002460     03  MSG-507F.
+002470       05  FILLER                      PIC  X(41) VALUE
+002480     "++ UPBD005  507F UPT706  KAI-CD NOT FOUND".
+002490       05  FILLER                      PIC  X(01) VALUE " ".
+002500      05  MSG-507F-CD                 PIC  9(06).
+002510     03  MSG-701F.
+002520       05  FILLER                      PIC X(41)     VALUE
+002530     "++ UPBD005  701F OUTPUT  OPEN  ERROR ST= ".
+002540       05  MSG-701F-ST                 PIC  9(03).
+002550     03  MSG-703F.
+002560       05  FILLER                      PIC  X(41) VALUE
+002570     "++ UPBD005  703F OUTPUT  WRITE ERROR ST= ".
+002580       05  MSG-703F-ST                 PIC  9(03).
+002590     03  MSG-709I.
+002600       05  FILLER                      PIC  X(41) VALUE
+002610     "++ UPBD005  709I CKPT      RESTART CNT = ".
+002620     03  MSG-709F.
+002630       05  FILLER                      PIC  X(41) VALUE
+002640     "++ UPBD005  709F CKPT    OPEN  ERROR ST= ".
+002650       05  MSG-709F-ST                 PIC  9(03).
+002660     03  MSG-711F.
+002670       05  FILLER                      PIC  X(41) VALUE
+002680     "++ UPBD005  711F CKPT    WRITE ERROR ST= ".
+002690       05  MSG-711F-ST                 PIC  9(03).
+002700     03  MSG-713F.
+002710       05  FILLER                      PIC  X(41) VALUE
+002720     "++ UPBD005  713F CKPT   RESTART NOT FOUND".
+002730     03  MSG-715F.
+002740       05  FILLER                      PIC  X(41) VALUE
+002750     "++ UPBD005  715F SUMARY  OPEN  ERROR ST= ".
+002760       05  MSG-715F-ST                 PIC  9(03).
+002770     03  MSG-717F.
+002780       05  FILLER                      PIC  X(41) VALUE
+002790     "++ UPBD005  717F SUMARY  WRITE ERROR ST= ".
+002800       05  MSG-717F-ST                 PIC  9(03).
+002810     03  MSG-509F.
+002820       05  FILLER                      PIC  X(41) VALUE
+002830     "++ UPBD005  509F UPT710  OPEN  ERROR ST= ".
+002840       05  MSG-509F-ST                 PIC  9(03).
+002850     03  MSG-511F.
+002860       05  FILLER                      PIC  X(41) VALUE
+002870     "++ UPBD005  511F UPT710 SYU-KBN NOT FOUND".
+002880       05  FILLER                      PIC  X(01) VALUE " ".
+002890       05  MSG-511F-CD                 PIC  9(06).
+002900*
+002910     03  MSG-719F.
+002920       05  FILLER                      PIC  X(41) VALUE
+002930     "++ UPBD005  719F UPT707  START ERROR ST= ".
+002940       05  MSG-719F-ST                 PIC  9(03).
+002950     03  MSG-721F.
+002960       05  FILLER                      PIC  X(41) VALUE
+002970     "++ UPBD005  721F DATE=  ARGUMENT INVALID ".
+002980*---------------< 起動パラメタ（詳細）の定義 >--------------------*
+002990 01  ARG-DETAIL-AREA.
+003000     03  ARG-IDX                       PIC 9(02) VALUE ZERO.
+003010     03  ARG-VALUE                     PIC X(20) VALUE SPACES.
+003020     03  ARG-DATE-SW                   PIC X(01) VALUE "0".
+003030         88  ARG-DATE-SUPPLIED         VALUE "1".
+003040     03  ARG-YYYYMMDD.
+003050         05  ARG-YYYY                  PIC 9(04).
+003060         05  ARG-MM                    PIC 9(02).
+003070         05  ARG-DD                    PIC 9(02).
+003080*---------------< 入力ファイル指定の定義 >--------------------*
+003090 01  ASSIGN-AREA.
+003100     03  UPT705I-DSN                   PIC X(08) VALUE "UPT705I".
+003110*
+003120 PROCEDURE                         DIVISION.
+003130****************************************************************
+003140*    (0.0)   メイン              処理                          *
+003150****************************************************************
+003160 MAIN-RTN                          SECTION.
+003170*
+003180     PERFORM      INIT-RTN.
+003190*
+003200     PERFORM      PROC-RTN
+003210         UNTIL    END-SW           =   HIGH-VALUE.
+003220*
+003230     PERFORM      END-RTN.
+003240*
+003250     STOP         RUN.
+003260*
+003270 MAIN-EXT.
+003280     EXIT.
+003290****************************************************************
+003300*    (1.0)   イニシャル          処理                          *
+003310****************************************************************
+003320 INIT-RTN                          SECTION.
+003330     PERFORM      START-MSG-RTN.
+003340*
+003350     MOVE    99                    TO  RETURN-CODE.
+003360*
+003370     PERFORM      ARG-RTN.
+003380*-----------< ファイル  （入力）ＯＰＥＮ  >--------------------*
+003390     OPEN INPUT UPT705I.
+003400     IF  FILE-STATUS               =   ZERO
+003410         CONTINUE
+003420     ELSE
+003430         MOVE    101               TO  RETURN-CODE
+003440         MOVE    FILE-STATUS       TO  MSG-501F-ST
+003450         DISPLAY MSG-501F RETURN-CODE UPON CONS
+003460         PERFORM ABEND-MSG-RTN
+003470         STOP    RUN
+003480     END-IF.
+003490*-----------< ファイル  （回号マスタ）ＯＰＥＮ  >--------------*
+003500     OPEN INPUT UPT706I.
+003510     IF  FILE-STATUS               =   ZERO
+003520         CONTINUE
+003530     ELSE
+003540         MOVE    105               TO  RETURN-CODE
+003550         MOVE    FILE-STATUS       TO  MSG-505F-ST
+003560         DISPLAY MSG-505F RETURN-CODE UPON CONS
+003570         PERFORM ABEND-MSG-RTN
+003580        STOP    RUN
+003590     END-IF.
+003600*-----------< ファイル  （種別区分マスタ）ＯＰＥＮ  >------------*
+003610     OPEN INPUT UPT710I.
+003620     IF  FILE-STATUS               =   ZERO
+003630         CONTINUE
+003640     ELSE
+003650         MOVE    107               TO  RETURN-CODE
+003660         MOVE    FILE-STATUS       TO  MSG-509F-ST
+003670         DISPLAY MSG-509F RETURN-CODE UPON CONS
+003680         PERFORM ABEND-MSG-RTN
+003690         STOP    RUN
+003700     END-IF.
+003710*-----------< ファイル  （出力）ＯＰＥＮ  >--------------------*
+003720     IF  RESTART-REQUESTED
+003730         OPEN    I-O       UPT707O
+003740     ELSE
+003750         OPEN    OUTPUT    UPT707O
+003760     END-IF.
+003770     IF  FILE-STATUS               =   ZERO
+003780         CONTINUE
+003790     ELSE
+003800         MOVE    201               TO  RETURN-CODE
+003810         MOVE    FILE-STATUS       TO  MSG-701F-ST
+003820         DISPLAY MSG-701F RETURN-CODE UPON CONS
+003830         PERFORM ABEND-MSG-RTN
+003840         STOP    RUN
+003850     END-IF.
+003860*-----------< ファイル  （チェックポイント）ＯＰＥＮ  >--------*
+003870     IF  RESTART-REQUESTED
+003880         PERFORM CKPT-RESTORE-RTN
+003890     ELSE
+003900         OPEN    OUTPUT    UPT707K
+003910         IF  FILE-STATUS           =   ZERO
+003920             CONTINUE
+003930         ELSE
+003940             MOVE    209           TO  RETURN-CODE
+003950             MOVE    FILE-STATUS   TO  MSG-709F-ST
+003960             DISPLAY MSG-709F  RETURN-CODE UPON CONS
+003970             PERFORM ABEND-MSG-RTN
+003980             STOP    RUN
+003990         END-IF
+004000     END-IF.
+004010*-----------< ファイル  （集計サマリ）ＯＰＥＮ  >--------------*
+004020     IF  RESTART-REQUESTED
+004030         OPEN    EXTEND    UPT707S
+004040     ELSE
+004050         OPEN    OUTPUT    UPT707S
+004060     END-IF.
+004070     IF  FILE-STATUS               =   ZERO
+004080         CONTINUE
+004090     ELSE
+004100         MOVE    213               TO  RETURN-CODE
+004110         MOVE    FILE-STATUS       TO  MSG-715F-ST
+004120         DISPLAY MSG-715F  RETURN-CODE UPON CONS
+004130         PERFORM ABEND-MSG-RTN
+004140         STOP    RUN
+004150     END-IF.
+004160*-----------< 初期ロード >-------------------------------------*
+004170     PERFORM      READ-RTN.
+004180 INIT-EXT.
+004190     EXIT.
+004200****************************************************************
+004210*    (1.1)   READ-RTN
+004220****************************************************************
+004230 READ-RTN                          SECTION.
+004240     READ      UPT705I
+004250         AT    END
+004260         MOVE  HIGH-VALUE                TO  END-SW
+004270*
+004280         NOT AT END
+004290         IF    FILE-STATUS               =   ZERO
+004300               ADD   +1                  TO  CNT-IN
+004310               MOVE  UPT705-SYUPPAN-CD9  TO  NEW-KEY-SYUPPAN
+004320         ELSE
+004330               MOVE  103                 TO  RETURN-CODE
+004340               MOVE FILE-STATUS          TO  MSG-503F-ST
+004350               DISPLAY MSG-503F RETURN-CODE  UPON  CONS
+004360               PERFORM ABEND-MSG-RTN
+004370               STOP RUN
+004380         END-IF.
+004390 READ-EXT.
+004400     EXIT.
+004410****************************************************************
+004420*    (1.2)   ARG-RTN　（起動パラメタ判定）
+004430****************************************************************
+004440 ARG-RTN                           SECTION.
+004450     ACCEPT   ARG-CNT               FROM  BANGO.
+004460     PERFORM  ARG-READ-RTN
+004470         VARYING ARG-IDX FROM 1 BY 1
+004480         UNTIL   ARG-IDX             >     ARG-CNT.
+004490 ARG-EXT.
+004500     EXIT.
+004510****************************************************************
+004520*    (1.3)   ARG-READ-RTN　（起動パラメタ　１件判定）
+004530****************************************************************
+004540 ARG-READ-RTN                       SECTION.
+004550     DISPLAY  ARG-IDX               UPON  BANGO.
+004560     ACCEPT   ARG-VALUE             FROM  ATAI
+004570         ON EXCEPTION
+004580             CONTINUE
+004590         NOT ON EXCEPTION
+004600             IF  ARG-VALUE           =    "RESTART"
+004610                 MOVE  "1"           TO   RESTART-SW
+004620             END-IF
+004630             IF  ARG-VALUE (1:5)     =    "DATE="
+004640                 IF  ARG-VALUE (6:8)     NUMERIC
+004650                     MOVE  ARG-VALUE (6:8)  TO  ARG-YYYYMMDD
+004660                     IF  ARG-MM  >  ZERO   AND  ARG-MM  <=  12  AND
+004670                         ARG-DD  >  ZERO   AND  ARG-DD  <=  31
+004680                         MOVE  "1"           TO   ARG-DATE-SW
+004690                     ELSE
+004700                         DISPLAY MSG-721F    UPON  CONS
+004710                         MOVE    221          TO   RETURN-CODE
+004720                         PERFORM ABEND-MSG-RTN
+004730                         STOP    RUN
+004740                     END-IF
+004750                 ELSE
+004760                     DISPLAY MSG-721F        UPON  CONS
+004770                     MOVE    221              TO   RETURN-CODE
+004780                     PERFORM ABEND-MSG-RTN
+004790                     STOP    RUN
+004800                 END-IF
+004810             END-IF
+004820             IF  ARG-VALUE (1:5)     =    "FILE="
+004830                 MOVE  ARG-VALUE (6:8)  TO  UPT705I-DSN
+004840             END-IF
+004850     END-ACCEPT.
+004860 ARG-READ-EXT.
+004870     EXIT.
+004880****************************************************************
+004890*    (1.4)   CKPT-RESTORE-RTN　（チェックポイント復元）
+004900****************************************************************
+004910 CKPT-RESTORE-RTN                  SECTION.
+004920     OPEN     INPUT   UPT707K.
+004930     IF  FILE-STATUS               =   ZERO
+004940         CONTINUE
+004950     ELSE
+004960         MOVE    205               TO  RETURN-CODE
+004965         MOVE    FILE-STATUS       TO  MSG-709F-ST
+004970         DISPLAY MSG-709F  RETURN-CODE  UPON  CONS
+004980         PERFORM ABEND-MSG-RTN
+004990         STOP    RUN
+005000     END-IF.
+005010     MOVE     ZERO                 TO  CKPT-END-SW.
+005020     PERFORM  CKPT-READ-RTN
+005030         UNTIL CKPT-END-SW         =   HIGH-VALUE.
+005040     CLOSE    UPT707K.
+005050     IF  NOT  CKPT-FOUND
+005060         MOVE    206               TO  RETURN-CODE
+005070         DISPLAY MSG-713F          UPON  CONS
+005080         PERFORM ABEND-MSG-RTN
+005090         STOP    RUN
+005100     END-IF.
+005110     DISPLAY  MSG-709I  CNT-IN     UPON  CONS.
+005120     OPEN     EXTEND   UPT707K.
+005130     IF  FILE-STATUS               =   ZERO
+005140         CONTINUE
+005150     ELSE
+005160         MOVE    207               TO  RETURN-CODE
+005170         MOVE    FILE-STATUS       TO  MSG-709F-ST
+005180         DISPLAY MSG-709F  RETURN-CODE  UPON  CONS
+005190         PERFORM ABEND-MSG-RTN
+005200         STOP    RUN
+005210     END-IF.
+005220     PERFORM  UPT707O-REPOS-RTN.
+005230     PERFORM  SKIP-READ-RTN        CNT-IN     TIMES.
+005240 CKPT-RESTORE-EXT.
+005250     EXIT.
+005260****************************************************************
+005270*    (1.4.1) UPT707O-REPOS-RTN　（出版社ファイル再開位置づけ）
+005280****************************************************************
+005290 UPT707O-REPOS-RTN                 SECTION.
+005300     MOVE     OLD-KEY-SYUPPAN      TO  UPT707-TORIHIKI-CD9.
+005310     MOVE     OLD-KEY-SYUPPAN      TO  UPT707-SYUPPAN-CD9.
+005320     START    UPT707O
+005330         KEY  IS  GREATER  THAN  UPT707-KEY
+005340         INVALID KEY
+005350             MOVE    219           TO  RETURN-CODE
+005360             MOVE    FILE-STATUS   TO  MSG-719F-ST
+005370             DISPLAY MSG-719F  RETURN-CODE  UPON  CONS
+005380             PERFORM ABEND-MSG-RTN
+005390             STOP    RUN
+005400     END-START.
+005410 UPT707O-REPOS-EXT.
+005420     EXIT.
+005430****************************************************************
+005440*    (1.5)   CKPT-READ-RTN
+005450****************************************************************
+005460 CKPT-READ-RTN                     SECTION.
+005470     READ     UPT707K
+005480         AT END
+005490             MOVE  HIGH-VALUE            TO  CKPT-END-SW
+005500         NOT AT END
+005510             MOVE  "1"                   TO  CKPT-FOUND-SW
+005520             MOVE  UPT707K-CNT-IN        TO  CNT-IN
+005530             MOVE  UPT707K-CNT-OUT       TO  CNT-OUT
+005540             MOVE  UPT707K-OLD-SYUPPAN   TO  OLD-KEY-SYUPPAN
+005550             MOVE  UPT707K-GRP-CNT        TO  GRP-CNT
+005560             MOVE  "0"                    TO  FIRST-REC-SW
+005570     END-READ.
+005580 CKPT-READ-EXT.
+005590     EXIT.
+005600****************************************************************
+005610*    (1.6)   SKIP-READ-RTN　（再開時の読み飛ばし）
+005620****************************************************************
+005630 SKIP-READ-RTN                     SECTION.
+005640     IF  END-SW                    NOT =   HIGH-VALUE
+005650         READ     UPT705I
+005660             AT END
+005670                 MOVE  HIGH-VALUE        TO  END-SW
+005680             NOT AT END
+005690                 CONTINUE
+005700         END-READ
+005710     END-IF.
+005720 SKIP-READ-EXT.
+005730     EXIT.
+005740****************************************************************
+005750*    (2.0)   PROC-RTN                                          *
+005760****************************************************************
+005770 PROC-RTN                          SECTION.
+005780*
+005790     IF( NEW-KEY-SYUPPAN = OLD-KEY-SYUPPAN ) THEN
+005800         ADD      1                     TO  GRP-CNT
+005810     ELSE
+005820         IF  NOT  FIRST-REC
+005830             PERFORM  SUMMARY-GRP-RTN
+005840         END-IF
+005850         MOVE     "0"                    TO  FIRST-REC-SW
+005860         PERFORM  EDIT-RTN
+005870         PERFORM  WRITE-RTN
+005880         MOVE     NEW-KEY-SYUPPAN       TO  OLD-KEY-SYUPPAN
+005890         MOVE     1                     TO  GRP-CNT
+005900     END-IF.
+005910*
+005920*-----------< チェックポイント処理 >---------------------------*
+005930     PERFORM  CKPT-DUE-CHECK-RTN.
+005940     IF  CKPT-DUE
+005950         PERFORM  CHECKPOINT-RTN
+005960     END-IF.
+005970*-----------< READ処理 >-------------------------------------*
+005980     PERFORM  READ-RTN.
+005990*
+006000 PROC-EXT.
+006010     EXIT.
+006020****************************************************************
+006030*    (2.0.0)           編集      処理                          *
+006040****************************************************************
+006050 EDIT-RTN                          SECTION.
+006060     INITIALIZE  UPT707O-REC.
+006070****************************************************************
+006080*    ここは、入力ファイルから
+006090*    OUTPUT用ファイルへの編集を記述すること。
+006100****************************************************************
+006110     MOVE    UPT705-SYUPPAN-CD9
+006120         TO  UPT707-TORIHIKI-CD9.
+006130     MOVE    UPT705-SYUPPAN-CD9
+006140         TO  UPT707-SYUPPAN-CD9.
+006150     PERFORM  KAI-LOOKUP-RTN.
+006160     PERFORM  SYUKBN-LOOKUP-RTN.
+006170*
+006180 EDIT-EXT.
+006190     EXIT.
+006200****************************************************************
+006210*    (2.0.2)           回号検索  処理                            *
+006220****************************************************************
+006230 KAI-LOOKUP-RTN                    SECTION.
+006240     MOVE    UPT705-SYUPPAN-CD9    TO  UPT706-SYUPPAN-CD9.
+006250     READ    UPT706I
+006260         INVALID KEY
+006270             MOVE    UPT705-SYUPPAN-CD9  TO  MSG-507F-CD
+006280             DISPLAY MSG-507F         UPON CONS
+006290             PERFORM ABEND-MSG-RTN
+006300             STOP    RUN
+006310         NOT INVALID KEY
+006320             MOVE    UPT706-KAI-CD       TO  UPT707-KAI-CD
+006330     END-READ.
+006340 KAI-LOOKUP-EXT.
+006350     EXIT.
+006360****************************************************************
+006370*    (2.0.3)           種別区分検索  処理                        *
+006380****************************************************************
+006390 SYUKBN-LOOKUP-RTN                 SECTION.
+006400     MOVE    UPT705-SYUPPAN-CD9    TO  UPT710-SYUPPAN-CD9.
+006410     READ    UPT710I
+006420         INVALID KEY
+006430             MOVE    UPT705-SYUPPAN-CD9  TO  MSG-511F-CD
+006440             DISPLAY MSG-511F         UPON CONS
+006450             PERFORM ABEND-MSG-RTN
+006460             STOP    RUN
+006470         NOT INVALID KEY
+006480             MOVE    UPT710-SYU-KBN9     TO  UPT707-SYU-KBN9
+006490     END-READ.
+006500 SYUKBN-LOOKUP-EXT.
+006510     EXIT.
+006520****************************************************************
+006530*    (2.0.1)           出力      処理                          *
+006540****************************************************************
+006550 WRITE-RTN                         SECTION.
+006560*
+006570     WRITE UPT707O-REC.
+006580     IF    FILE-STATUS             =   ZERO
+006590           ADD  1                  TO  CNT-OUT
+006600     ELSE
+006610           MOVE 202                TO  RETURN-CODE
+006620           MOVE FILE-STATUS        TO  MSG-703F-ST
+006630           DISPLAY  MSG-703F       RETURN-CODE UPON CONS
+006640           PERFORM  ABEND-MSG-RTN
+006650           STOP RUN
+006660     END-IF.
+006670*
+006680 WRITE-EXT.
+006690     EXIT.
+006700****************************************************************
+006710*    (2.9)     チェックポイント処理                            *
+006720****************************************************************
+006730 CKPT-DUE-CHECK-RTN                SECTION.
+006740*
+006750     MOVE     "0"                  TO  CKPT-DUE-SW.
+006760     DIVIDE   CNT-IN               BY  CKPT-INTERVAL
+006770              GIVING     CKPT-DIV
+006780              REMAINDER  CKPT-REM.
+006790     IF   CKPT-REM                 =   ZERO
+006800          MOVE     "1"             TO  CKPT-DUE-SW
+006810     END-IF.
+006820*
+006830 CKPT-DUE-CHECK-EXT.
+006840     EXIT.
+006850 CHECKPOINT-RTN                    SECTION.
+006860*
+006870     INITIALIZE  UPT707K-REC.
+006880     MOVE     CNT-IN               TO  UPT707K-CNT-IN.
+006890     MOVE     CNT-OUT              TO  UPT707K-CNT-OUT.
+006900     MOVE     OLD-KEY-SYUPPAN      TO  UPT707K-OLD-SYUPPAN.
+006910     MOVE     GRP-CNT              TO  UPT707K-GRP-CNT.
+006920     WRITE    UPT707K-REC.
+006930     IF    FILE-STATUS             =   ZERO
+006940           CONTINUE
+006950     ELSE
+006960           MOVE 211                TO  RETURN-CODE
+006970           MOVE FILE-STATUS        TO  MSG-711F-ST
+006980           DISPLAY  MSG-711F  RETURN-CODE  UPON  CONS
+006990           PERFORM  ABEND-MSG-RTN
+007000           STOP RUN
+007010     END-IF.
+007020*
+007030 CHECKPOINT-EXT.
+007040     EXIT.
+007050****************************************************************
+007060*    (2.0.4)     集計サマリ　　  （出版社ブレイク）              *
+007070****************************************************************
+007080 SUMMARY-GRP-RTN                    SECTION.
+007090     INITIALIZE  UPT707S-REC.
+007100     MOVE     "1"                  TO  UPT707S-REC-KBN.
+007110     MOVE     OLD-KEY-SYUPPAN      TO  UPT707S-SYUPPAN-CD9.
+007120     MOVE     GRP-CNT              TO  UPT707S-GRP-CNT.
+007130     PERFORM  SUMMARY-WRITE-RTN.
+007140 SUMMARY-GRP-EXT.
+007150     EXIT.
+007160****************************************************************
+007170*    (2.0.5)     集計サマリ　　  （総合計）                      *
+007180****************************************************************
+007190 SUMMARY-TOTAL-RTN                 SECTION.
+007200     INITIALIZE  UPT707S-REC.
+007210     MOVE     "3"                  TO  UPT707S-REC-KBN.
+007220     MOVE     CNT-IN               TO  UPT707S-CNT-IN.
+007230     MOVE     CNT-OUT              TO  UPT707S-CNT-OUT.
+007240     PERFORM  SUMMARY-WRITE-RTN.
+007250 SUMMARY-TOTAL-EXT.
+007260     EXIT.
+007270****************************************************************
+007280*    (2.0.6)     集計サマリ　　  （出力処理）                    *
+007290****************************************************************
+007300 SUMMARY-WRITE-RTN                 SECTION.
+007310     WRITE    UPT707S-REC.
+007320     IF  FILE-STATUS               =   ZERO
+007330         CONTINUE
+007340     ELSE
+007350         MOVE    215               TO  RETURN-CODE
+007360         MOVE    FILE-STATUS       TO  MSG-717F-ST
+007370         DISPLAY MSG-717F  RETURN-CODE  UPON  CONS
+007380         PERFORM ABEND-MSG-RTN
+007390         STOP    RUN
+007400     END-IF.
+007410 SUMMARY-WRITE-EXT.
+007420     EXIT.
+007430****************************************************************
+007440*    (3.0)     ＳＴＡＲＴメッセージ処理                        *
+007450****************************************************************
+007460 START-MSG-RTN                     SECTION.
+007470     ACCEPT  WK-DATE               FROM   DATE.
+007480     ACCEPT  WK-TIME               FROM   TIME.
+007490     MOVE    WK-Y                  TO     WK-YY.
+007500     MOVE    WK-M                  TO     WK-MM.
+007510     MOVE    WK-D                  TO     WK-DD.
+007520     MOVE    20                    TO     WK-20.
+007530*
+007540     MOVE    WK-YYYY               TO     MESSAGE-START-YYYY.
+007550     MOVE    WK-MM                 TO     MESSAGE-START-MM.
+007560     MOVE    WK-DD                 TO     MESSAGE-START-DD.
+007570     MOVE    WK-TIM                TO     MESSAGE-START-TIM.
+007580     MOVE    WK-MIN                TO     MESSAGE-START-MIN.
+007590     MOVE    WK-SEC                TO     MESSAGE-START-SEC.
+007600*
+007610     DISPLAY  MESSAGE-START  UPON CONS.
+007620*
+007630 START-MSG-EXT.
+007640     EXIT.
+007650****************************************************************
+007660*    (4.0)     ＡＢＥＮＤメッセージ処理                        *
+007670****************************************************************
+007680 ABEND-MSG-RTN                     SECTION.
+007690     ACCEPT  WK-DATE               FROM   DATE.
+007700     ACCEPT  WK-TIME               FROM   TIME.
+007710     MOVE    WK-Y                  TO     WK-YY.
+007720     MOVE    WK-M                  TO     WK-MM.
+007730     MOVE    WK-D                  TO     WK-DD.
+007740     MOVE    20                    TO     WK-20.
+007750     IF  ARG-DATE-SUPPLIED
+007760         MOVE    ARG-YYYY          TO     WK-YYYY
+007770         MOVE    ARG-MM            TO     WK-MM
+007780         MOVE    ARG-DD            TO     WK-DD
+007790     END-IF.
+007800*
+007810     MOVE    WK-YYYY               TO     MESSAGE-ABEND-YYYY.
+007820     MOVE    WK-MM                 TO     MESSAGE-ABEND-MM.
+007830     MOVE    WK-DD                 TO     MESSAGE-ABEND-DD.
+007840     MOVE    WK-TIM                TO     MESSAGE-ABEND-TIM.
+007850     MOVE    WK-MIN                TO     MESSAGE-ABEND-MIN.
+007860     MOVE    WK-SEC                TO     MESSAGE-ABEND-SEC.
+007870*
+007880     DISPLAY  MESSAGE-ABEND  UPON CONS.
+007890*
+007900 ABEND-MSG-EXT.
+007910     EXIT.
+007920****************************************************************
+007930*    (5.0)     ＥＮＤメッセージ処理                            *
+007940****************************************************************
+007950 END-MSG-RTN                     SECTION.
+007960     ACCEPT  WK-DATE               FROM   DATE.
+007970     ACCEPT  WK-TIME               FROM   TIME.
+007980     MOVE    WK-Y                  TO     WK-YY.
+007990     MOVE    WK-M                  TO     WK-MM.
+008000     MOVE    WK-D                  TO     WK-DD.
+008010     MOVE    20                    TO     WK-20.
+008020     IF  ARG-DATE-SUPPLIED
+008030         MOVE    ARG-YYYY          TO     WK-YYYY
+008040         MOVE    ARG-MM            TO     WK-MM
+008050         MOVE    ARG-DD            TO     WK-DD
+008060     END-IF.
+008070*
+008080     MOVE    WK-YYYY               TO     MESSAGE-END-YYYY.
+008090     MOVE    WK-MM                 TO     MESSAGE-END-MM.
+008100     MOVE    WK-DD                 TO     MESSAGE-END-DD.
+008110     MOVE    WK-TIM                TO     MESSAGE-END-TIM.
+008120     MOVE    WK-MIN                TO     MESSAGE-END-MIN.
+008130     MOVE    WK-SEC                TO     MESSAGE-END-SEC.
+008140*
+008150     DISPLAY  MESSAGE-END  UPON CONS.
+008160*
+008170 END-MSG-EXT.
+008180     EXIT.
+008190****************************************************************
+008200*    (6.0)              エンド 処理                            *
+008210****************************************************************
+008220 END-RTN                           SECTION.
+008230*
+008240*---------< 集計サマリ　　最終ブレイク出力 >---------------------*
+008250     IF  NOT  FIRST-REC
+008260         PERFORM  SUMMARY-GRP-RTN
+008270     END-IF.
+008280     PERFORM  SUMMARY-TOTAL-RTN.
+008290     CLOSE     UPT705I.
+008300     CLOSE     UPT706I.
+008310     CLOSE     UPT710I.
+008320     CLOSE     UPT707K.
+008330     CLOSE     UPT707S.
+008340     CLOSE     UPT707O.
+008350     MOVE      ZERO                TO  RETURN-CODE.
+008360*---------< 入力件数表示 >-------------------------------------*
+008370     DISPLAY MSG-501I  CNT-IN  UPON CONS.
+008380     DISPLAY MSG-701I  CNT-OUT UPON CONS.
+008390     PERFORM END-MSG-RTN.
+008400     PERFORM ORA-STAGE-RTN.
+008410*
+008420 END-EXT.
+008430     EXIT.
+008440****************************************************************
+008450*    (6.1)   ORA-STAGE-RTN　（件数のＤＢ連携用環境変数設定）
+008460****************************************************************
+008470 ORA-STAGE-RTN                      SECTION.
+008480     MOVE    "UPBD005_CNT_IN"      TO  ORA-ENV-NAME.
+008490     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008500     MOVE    CNT-IN                TO  ORA-ENV-VALUE.
+008510     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008520     MOVE    "UPBD005_CNT_OUT"     TO  ORA-ENV-NAME.
+008530     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008540     MOVE    CNT-OUT               TO  ORA-ENV-VALUE.
+008550     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008551     MOVE    "UPBD005_END_YYYY"    TO  ORA-ENV-NAME.
+008552     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008553     MOVE    MESSAGE-END-YYYY      TO  ORA-ENV-VALUE.
+008554     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008555     MOVE    "UPBD005_END_MM"      TO  ORA-ENV-NAME.
+008556     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008557     MOVE    MESSAGE-END-MM        TO  ORA-ENV-VALUE.
+008558     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008559     MOVE    "UPBD005_END_DD"      TO  ORA-ENV-NAME.
+008560     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008561     MOVE    MESSAGE-END-DD        TO  ORA-ENV-VALUE.
+008562     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008563     MOVE    "UPBD005_END_TIM"     TO  ORA-ENV-NAME.
+008564     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008565     MOVE    MESSAGE-END-TIM       TO  ORA-ENV-VALUE.
+008566     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008567     MOVE    "UPBD005_END_MIN"     TO  ORA-ENV-NAME.
+008568     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008569     MOVE    MESSAGE-END-MIN       TO  ORA-ENV-VALUE.
+008570     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008571     MOVE    "UPBD005_END_SEC"     TO  ORA-ENV-NAME.
+008572     DISPLAY ORA-ENV-NAME          UPON  ORA-NAME.
+008573     MOVE    MESSAGE-END-SEC       TO  ORA-ENV-VALUE.
+008574     DISPLAY ORA-ENV-VALUE         UPON  ORA-VALUE.
+008580 ORA-STAGE-EXT.
+008590     EXIT.
