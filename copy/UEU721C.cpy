@@ -0,0 +1,9 @@
+000010****************************************************************
+000020*    コピー名      ： UEU721C
+000030*    内    容      ： 実績抽出ファイル（即売）レコード
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2003年12月 1日
+000060****************************************************************
+000070     05  UEU721-TOR-CD9              PIC 9(06).
+000080     05  UEU721-MAKER-CD9            PIC 9(06).
+000090     05  FILLER                      PIC X(68).
