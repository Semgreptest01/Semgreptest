@@ -0,0 +1,12 @@
+000010****************************************************************
+000020*    コピー名      ： UPT701C
+000030*    内    容      ： 即売ファイル                  レコード
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2003年12月 1日
+000060****************************************************************
+000070     05  UPT701-KEY.
+000075         10  UPT701-TORIHIKI-CD9     PIC 9(06).
+000080         10  UPT701-SYUPPAN-CD9      PIC 9(06).
+000090     05  UPT701-SYU-KBN9             PIC 9(01).
+000100     05  UPT701-KAI-CD               PIC X(01).
+000110     05  FILLER                      PIC X(66).
