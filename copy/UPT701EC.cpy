@@ -0,0 +1,10 @@
+000010****************************************************************
+000020*    コピー名      ： UPT701EC
+000030*    内    容      ： 即売ファイル作成    エラー（不正キー）
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月03日
+000060****************************************************************
+000070     05  UPT701E-TORIHIKI-CD9        PIC 9(06).
+000080     05  UPT701E-SYUPPAN-CD9         PIC 9(06).
+000090     05  UPT701E-CNT-IN              PIC 9(09).
+000100     05  FILLER                      PIC X(59).
