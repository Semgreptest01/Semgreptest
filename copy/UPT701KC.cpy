@@ -0,0 +1,14 @@
+000010****************************************************************
+000020*    コピー名      ： UPT701KC
+000030*    内    容      ： 即売ファイル作成    チェックポイント
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月10日
+000060****************************************************************
+000070     05  UPT701K-CNT-IN              PIC 9(09).
+000075     05  UPT701K-CNT-OUT             PIC 9(09).
+000080     05  UPT701K-CNT-REJ             PIC 9(09).
+000085     05  UPT701K-OLD-TORIHIKI        PIC 9(06).
+000090     05  UPT701K-OLD-SYUPPAN         PIC 9(06).
+000093     05  UPT701K-GRP-CNT             PIC 9(09).
+000096     05  UPT701K-DEALER-CNT          PIC 9(09).
+000100     05  FILLER                      PIC X(23).
