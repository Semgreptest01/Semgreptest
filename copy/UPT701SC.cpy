@@ -0,0 +1,17 @@
+000010****************************************************************
+000020*    コピー名      ： UPT701SC
+000030*    内    容      ： 即売ファイル作成    集計サマリ
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月17日
+000060****************************************************************
+000070     05  UPT701S-REC-KBN             PIC X(01).
+000071         88  UPT701S-KBN-GRP         VALUE "1".
+000072         88  UPT701S-KBN-DEALER      VALUE "2".
+000073         88  UPT701S-KBN-TOTAL       VALUE "3".
+000080     05  UPT701S-TORIHIKI-CD9        PIC 9(06).
+000090     05  UPT701S-SYUPPAN-CD9         PIC 9(06).
+000100     05  UPT701S-GRP-CNT             PIC 9(09).
+000110     05  UPT701S-CNT-IN              PIC 9(09).
+000120     05  UPT701S-CNT-OUT             PIC 9(09).
+000130     05  UPT701S-CNT-REJ             PIC 9(09).
+000140     05  FILLER                      PIC X(31).
