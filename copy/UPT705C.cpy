@@ -0,0 +1,8 @@
+000010****************************************************************
+000020*    コピー名      ： UPT705C
+000030*    内    容      ： 出版社売上抽出ファイル        レコード
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2003年12月 1日
+000060****************************************************************
+000070     05  UPT705-SYUPPAN-CD9          PIC 9(06).
+000080     05  FILLER                      PIC X(74).
