@@ -0,0 +1,9 @@
+000010****************************************************************
+000020*    コピー名      ： UPT706C
+000030*    内    容      ： 出版社別回号マスタ            レコード
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月03日
+000060****************************************************************
+000070     05  UPT706-SYUPPAN-CD9          PIC 9(06).
+000080     05  UPT706-KAI-CD               PIC X(01).
+000090     05  FILLER                      PIC X(73).
