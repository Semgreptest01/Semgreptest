@@ -0,0 +1,11 @@
+000010****************************************************************
+000020*    コピー名      ： UPT707KC
+000030*    内    容      ： 出版社ファイル作成  チェックポイント
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月10日
+000060****************************************************************
+000070     05  UPT707K-CNT-IN              PIC 9(09).
+000075     05  UPT707K-CNT-OUT             PIC 9(09).
+000080     05  UPT707K-OLD-SYUPPAN         PIC 9(06).
+000085     05  UPT707K-GRP-CNT             PIC 9(09).
+000090     05  FILLER                      PIC X(47).
