@@ -0,0 +1,14 @@
+000010****************************************************************
+000020*    コピー名      ： UPT707SC
+000030*    内    容      ： 出版社ファイル作成  集計サマリ
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年02月17日
+000060****************************************************************
+000070     05  UPT707S-REC-KBN             PIC X(01).
+000071         88  UPT707S-KBN-GRP         VALUE "1".
+000072         88  UPT707S-KBN-TOTAL       VALUE "3".
+000080     05  UPT707S-SYUPPAN-CD9         PIC 9(06).
+000090     05  UPT707S-GRP-CNT             PIC 9(09).
+000100     05  UPT707S-CNT-IN              PIC 9(09).
+000110     05  UPT707S-CNT-OUT             PIC 9(09).
+000120     05  FILLER                      PIC X(46).
