@@ -0,0 +1,9 @@
+000010****************************************************************
+000020*    コピー名      ： UPT710C
+000030*    内    容      ： 出版社別種別区分マスタ          レコード
+000040*    作  成  者    ： T.HARUYAMA
+000050*    作  成  日    ： 2004年03月09日
+000060****************************************************************
+000070     05  UPT710-SYUPPAN-CD9          PIC 9(06).
+000080     05  UPT710-SYU-KBN9             PIC 9(01).
+000090     05  FILLER                      PIC X(73).
